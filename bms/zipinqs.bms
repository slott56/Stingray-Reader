@@ -0,0 +1,45 @@
+*================================================================*
+*  ZIPINQS  --  BMS MAPSET FOR THE ZIP/COUNTY INQUIRY TRANSACTION *
+*               (ZIPQ).  ONE MAP, ZIPINQM: OPERATOR KEYS IN A      *
+*               5-DIGIT ZIP AND AN OPTIONAL 4-DIGIT ADD-ON AND     *
+*               GETS BACK STATE/COUNTY-NO/COUNTY-NAME OR A         *
+*               NOT-FOUND MESSAGE.                                 *
+*================================================================*
+ZIPINQS  DFHMSD TYPE=&SYSPARM,                                        X
+               MODE=INOUT,                                            X
+               LANG=COBOL,                                            X
+               STORAGE=AUTO,                                          X
+               TIOAPFX=YES,                                           X
+               CTRL=FREEKB
+*
+ZIPINQM  DFHMDI SIZE=(24,80),                                         X
+               LINE=1,                                                X
+               COLUMN=1
+*
+         DFHMDF POS=(1,30),LENGTH=20,ATTRB=(PROT,BRT),               X
+               INITIAL='COUNTY LOOKUP INQUIRY'
+*
+         DFHMDF POS=(3,2),LENGTH=10,ATTRB=(PROT,NORM),               X
+               INITIAL='ZIP CODE:'
+ZIPCD    DFHMDF POS=(3,13),LENGTH=5,ATTRB=(UNPROT,NUM,IC)
+*
+         DFHMDF POS=(3,22),LENGTH=10,ATTRB=(PROT,NORM),              X
+               INITIAL='ADD-ON:'
+ADDON    DFHMDF POS=(3,33),LENGTH=4,ATTRB=(UNPROT,NUM)
+*
+         DFHMDF POS=(5,2),LENGTH=10,ATTRB=(PROT,NORM),               X
+               INITIAL='STATE:'
+STATE    DFHMDF POS=(5,13),LENGTH=2,ATTRB=(PROT,NORM)
+*
+         DFHMDF POS=(6,2),LENGTH=12,ATTRB=(PROT,NORM),               X
+               INITIAL='COUNTY NO:'
+CNTNO    DFHMDF POS=(6,15),LENGTH=3,ATTRB=(PROT,NORM)
+*
+         DFHMDF POS=(7,2),LENGTH=12,ATTRB=(PROT,NORM),               X
+               INITIAL='COUNTY NAME:'
+CNTNM    DFHMDF POS=(7,15),LENGTH=25,ATTRB=(PROT,NORM)
+*
+MSG      DFHMDF POS=(10,2),LENGTH=60,ATTRB=(PROT,BRT)
+*
+         DFHMSD TYPE=FINAL
+         END
