@@ -0,0 +1,6 @@
+0.0000 01  CROSS-REF-CHECKPOINT-RECORD.
+            05   CKPT-TAPE-SEQUENCE-NO                    PIC X(03).
+            05   CKPT-RELATIVE-RECORD-NO                   PIC 9(09).
+            05   CKPT-RECORDS-LOADED                        PIC 9(09).
+            05   CKPT-SPLIT-RECORDS-LOADED                   PIC 9(09).
+            05   CKPT-TIMESTAMP                             PIC X(14).
