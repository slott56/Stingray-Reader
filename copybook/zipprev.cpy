@@ -0,0 +1,38 @@
+0.0000 01  PRIOR-CROSS-REFERENCE-RECORD.
+            05   PRIOR-ZIP-CODE                           PIC X(05).
+            05   PRIOR-UPDATE-KEY-NO                       PIC X(10).
+            05   PRIOR-ZIP-ADD-ON-RANGE.
+                 10  PRIOR-ZIP-ADD-ON-LOW-NO.
+                      15  PRIOR-LOW-SECTOR-NO              PIC X(02).
+                      15  PRIOR-LOW-SEGMENT-NO             PIC X(02).
+                 10  PRIOR-ZIP-ADD-ON-HIGH-NO.
+                      15  PRIOR-HIGH-SECTOR-NO             PIC X(02).
+                      15  PRIOR-HIGH-SEGMENT-NO            PIC X(02).
+            05   PRIOR-STATE-ABBREV                        PIC X(02).
+            05   PRIOR-COUNTY-NO                           PIC X(03).
+            05   PRIOR-COUNTY-NAME                         PIC X(25).
+
+0.0000 01  PRIOR-RECORD-TYPE-TEST REDEFINES
+                 PRIOR-CROSS-REFERENCE-RECORD.
+            05   PRIOR-RECORD-TYPE                         PIC X(01).
+            05   FILLER                                     PIC X(52).
+
+      *    MIRRORS COUNTY-CROSS-REFERENCE-SPLIT-RECORD IN ZIPCTY.COB
+      *    (SEE THAT COPYBOOK FOR FIELD MEANINGS) SO LAST MONTH'S
+      *    RETAINED SPLIT RECORDS CAN BE COMPARED TO THIS MONTH'S.
+0.0000 01  PRIOR-SPLIT-RECORD.
+            05   PRIOR-SPLIT-RECORD-ID                     PIC X(01).
+            05   PRIOR-SPLIT-ZIP-CODE                      PIC X(05).
+            05   PRIOR-SPLIT-ADD-ON-RANGE.
+                 10  PRIOR-SPLIT-ADD-ON-LOW-NO.
+                      15  PRIOR-SPLIT-LOW-SECTOR-NO         PIC X(02).
+                      15  PRIOR-SPLIT-LOW-SEGMENT-NO        PIC X(02).
+                 10  PRIOR-SPLIT-ADD-ON-HIGH-NO.
+                      15  PRIOR-SPLIT-HIGH-SECTOR-NO        PIC X(02).
+                      15  PRIOR-SPLIT-HIGH-SEGMENT-NO       PIC X(02).
+            05   PRIOR-SPLIT-STREET-RANGE.
+                 10  PRIOR-SPLIT-STREET-LOW-NO              PIC 9(05).
+                 10  PRIOR-SPLIT-STREET-HIGH-NO             PIC 9(05).
+            05   PRIOR-SPLIT-STATE-ABBREV                   PIC X(02).
+            05   PRIOR-SPLIT-COUNTY-NO                      PIC X(03).
+            05   PRIOR-SPLIT-COUNTY-NAME                    PIC X(25).
