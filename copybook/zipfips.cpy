@@ -0,0 +1,10 @@
+0.0000 01  FIPS-MASTER-RECORD.
+            05   FIPS-KEY.
+                 10  FIPS-STATE-ABBREV                    PIC X(02).
+                 10  FIPS-COUNTY-NO                         PIC X(03).
+            05   FIPS-COUNTY-NAME                          PIC X(25).
+            05   FIPS-STATE-CODE                           PIC X(02).
+            05   FIPS-COUNTY-CODE                          PIC X(03).
+            05   FIPS-MAPPED-SWITCH                        PIC X(01).
+                 88  FIPS-CODE-ASSIGNED                    VALUE 'Y'.
+                 88  FIPS-CODE-NOT-ASSIGNED                 VALUE 'N'.
