@@ -0,0 +1,52 @@
+      *================================================================
+      *  ZIPINQM  --  SYMBOLIC MAP FOR BMS MAPSET ZIPINQS, AS BMS GEN
+      *                WOULD PRODUCE IT.  ZIPINQI IS USED ON RECEIVE
+      *                MAP, ZIPINQO ON SEND MAP.
+      *================================================================
+0.0000 01  ZIPINQI.
+            05   FILLER                          PIC X(12).
+            05   ZIPCDL                          PIC S9(4) COMP.
+            05   ZIPCDF                          PIC X.
+            05   FILLER REDEFINES ZIPCDF.
+                 10  ZIPCDA                      PIC X.
+            05   ZIPCDI                          PIC X(05).
+            05   ADDONL                          PIC S9(4) COMP.
+            05   ADDONF                          PIC X.
+            05   FILLER REDEFINES ADDONF.
+                 10  ADDONA                      PIC X.
+            05   ADDONI                          PIC X(04).
+            05   STATEL                          PIC S9(4) COMP.
+            05   STATEF                          PIC X.
+            05   FILLER REDEFINES STATEF.
+                 10  STATEA                      PIC X.
+            05   STATEI                          PIC X(02).
+            05   CNTNOL                          PIC S9(4) COMP.
+            05   CNTNOF                          PIC X.
+            05   FILLER REDEFINES CNTNOF.
+                 10  CNTNOA                      PIC X.
+            05   CNTNOI                          PIC X(03).
+            05   CNTNML                          PIC S9(4) COMP.
+            05   CNTNMF                          PIC X.
+            05   FILLER REDEFINES CNTNMF.
+                 10  CNTNMA                      PIC X.
+            05   CNTNMI                          PIC X(25).
+            05   MSGL                            PIC S9(4) COMP.
+            05   MSGF                            PIC X.
+            05   FILLER REDEFINES MSGF.
+                 10  MSGA                        PIC X.
+            05   MSGI                            PIC X(60).
+
+0.0000 01  ZIPINQO REDEFINES ZIPINQI.
+            05   FILLER                          PIC X(12).
+            05   FILLER                          PIC X(03).
+            05   ZIPCDO                          PIC X(05).
+            05   FILLER                          PIC X(03).
+            05   ADDONO                          PIC X(04).
+            05   FILLER                          PIC X(03).
+            05   STATEO                          PIC X(02).
+            05   FILLER                          PIC X(03).
+            05   CNTNOO                          PIC X(03).
+            05   FILLER                          PIC X(03).
+            05   CNTNMO                          PIC X(25).
+            05   FILLER                          PIC X(03).
+            05   MSGO                            PIC X(60).
