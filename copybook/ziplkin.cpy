@@ -0,0 +1,6 @@
+0.0000 01  LOOKUP-REQUEST-RECORD.
+            05   LKIN-ZIP-CODE                            PIC X(05).
+            05   LKIN-ADD-ON-LOW-NO.
+                 10  LKIN-LOW-SECTOR-NO                    PIC X(02).
+                 10  LKIN-LOW-SEGMENT-NO                   PIC X(02).
+            05   LKIN-STREET-NO                            PIC 9(05).
