@@ -0,0 +1,5 @@
+0.0000 01  TAX-JURISDICTION-RECORD.
+            05   TAXJ-KEY.
+                 10  TAXJ-STATE-ABBREV                    PIC X(02).
+                 10  TAXJ-COUNTY-NO                        PIC X(03).
+            05   TAXJ-COUNTY-NAME                          PIC X(25).
