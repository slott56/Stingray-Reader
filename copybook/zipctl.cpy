@@ -0,0 +1,5 @@
+0.0000 01  CROSS-REF-CONTROL-RECORD.
+            05   CTL-FILE-VERSION-YEAR                    PIC X(02).
+            05   CTL-FILE-VERSION-MONTH                   PIC X(02).
+            05   CTL-TAPE-SEQUENCE-NO                      PIC X(03).
+            05   CTL-LAST-LOAD-DATE                        PIC X(08).
