@@ -0,0 +1,13 @@
+0.0000 01  CROSS-REF-MASTER-RECORD.
+            05   CRM-KEY.
+                 10  CRM-ZIP-CODE                         PIC X(05).
+                 10  CRM-ADD-ON-LOW-NO.
+                      15  CRM-LOW-SECTOR-NO                PIC X(02).
+                      15  CRM-LOW-SEGMENT-NO               PIC X(02).
+            05   CRM-UPDATE-KEY-NO                         PIC X(10).
+            05   CRM-ADD-ON-HIGH-NO.
+                 10  CRM-HIGH-SECTOR-NO                    PIC X(02).
+                 10  CRM-HIGH-SEGMENT-NO                   PIC X(02).
+            05   CRM-STATE-ABBREV                          PIC X(02).
+            05   CRM-COUNTY-NO                              PIC X(03).
+            05   CRM-COUNTY-NAME                            PIC X(25).
