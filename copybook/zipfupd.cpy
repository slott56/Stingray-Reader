@@ -0,0 +1,6 @@
+0.0000 01  FIPS-UPDATE-RECORD.
+            05   FIPU-KEY.
+                 10  FIPU-STATE-ABBREV                    PIC X(02).
+                 10  FIPU-COUNTY-NO                        PIC X(03).
+            05   FIPU-STATE-CODE                           PIC X(02).
+            05   FIPU-COUNTY-CODE                          PIC X(03).
