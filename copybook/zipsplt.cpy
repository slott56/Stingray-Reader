@@ -0,0 +1,14 @@
+0.0000 01  SPLIT-MASTER-RECORD.
+            05   SPLM-KEY.
+                 10  SPLM-ZIP-CODE                        PIC X(05).
+                 10  SPLM-ADD-ON-LOW-NO.
+                      15  SPLM-LOW-SECTOR-NO               PIC X(02).
+                      15  SPLM-LOW-SEGMENT-NO              PIC X(02).
+                 10  SPLM-STREET-LOW-NO                    PIC 9(05).
+            05   SPLM-ADD-ON-HIGH-NO.
+                 10  SPLM-HIGH-SECTOR-NO                   PIC X(02).
+                 10  SPLM-HIGH-SEGMENT-NO                  PIC X(02).
+            05   SPLM-STREET-HIGH-NO                       PIC 9(05).
+            05   SPLM-STATE-ABBREV                          PIC X(02).
+            05   SPLM-COUNTY-NO                             PIC X(03).
+            05   SPLM-COUNTY-NAME                           PIC X(25).
