@@ -0,0 +1,148 @@
+      *================================================================
+      *  ZIPINQ   --  CICS PSEUDO-CONVERSATIONAL INQUIRY TRANSACTION
+      *                (TRANID ZIPQ).  OPERATOR KEYS IN A 5-DIGIT
+      *                ZIP-CODE AND AN OPTIONAL 4-DIGIT ADD-ON AND
+      *                GETS BACK STATE-ABBREV/COUNTY-NO/COUNTY-NAME
+      *                FROM THE KEYED CROSS-REFERENCE MASTER FILE, OR
+      *                A "NOT FOUND" MESSAGE IF THE ZIP ISN'T ON THE
+      *                CURRENT TAPE.  READS CRMSTR DIRECTLY VIA
+      *                EXEC CICS READ (NOT THE BATCH ZIPLKUP
+      *                SUBPROGRAM, WHICH DOES ITS OWN COBOL FILE I-O
+      *                AND IS NOT CALLABLE FROM UNDER CICS).
+      *
+      *                NOTE: THIS SANDBOX'S GNUCOBOL BUILD HAS NO
+      *                CICS TRANSLATOR, SO THIS PROGRAM CANNOT BE
+      *                SYNTAX-CHECKED WITH cobc; IT HAS BEEN
+      *                DESK-CHECKED AGAINST STANDARD CICS COBOL
+      *                USAGE INSTEAD.  SEE IMPLEMENTATION_STATUS.MD.
+      *================================================================
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ZIPINQ.
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-RESP                             PIC S9(08) COMP.
+
+       01  WS-MASTER-FOUND                     PIC X(01) VALUE 'N'.
+           88  MASTER-WAS-FOUND                 VALUE 'Y'.
+
+       01  WS-MASTER-KEY.
+           05  WS-KEY-ZIP-CODE                 PIC X(05).
+           05  WS-KEY-ADD-ON-LOW-NO             PIC X(04).
+
+      *    CRMSTR IS KEYED ON EACH RANGE'S STARTING (LOW) ADD-ON, BUT
+      *    THE OPERATOR CAN KEY IN ANY ADD-ON INSIDE A RANGE, NOT JUST
+      *    ITS LOW BOUNDARY, SO THESE NUMERIC FIELDS LET 0110 CONFIRM
+      *    THE BROWSED-TO RECORD'S RANGE ACTUALLY CONTAINS IT.
+       01  WS-RANGE-CHECK.
+           05  WS-REQ-ADD-ON-N                 PIC 9(04).
+           05  WS-RANGE-LOW-N                  PIC 9(04).
+           05  WS-RANGE-HIGH-N                 PIC 9(04).
+
+       COPY "zipmstr.cpy".
+       COPY "zipinqm.cpy".
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           EXEC CICS
+               RECEIVE MAP('ZIPINQM') MAPSET('ZIPINQS')
+                   INTO(ZIPINQI)
+                   RESP(WS-RESP)
+           END-EXEC
+           MOVE SPACES TO MSGO STATEO CNTNOO CNTNMO
+           MOVE ZIPCDI TO ZIPCDO
+           MOVE ADDONI TO ADDONO
+           IF ZIPCDI = SPACES OR ZIPCDI = LOW-VALUE
+               MOVE 'ENTER A 5-DIGIT ZIP CODE' TO MSGO
+           ELSE
+               PERFORM 0100-LOOKUP-COUNTY
+           END-IF
+           EXEC CICS
+               SEND MAP('ZIPINQM') MAPSET('ZIPINQS')
+                   FROM(ZIPINQO)
+                   CURSOR
+               END-EXEC
+           EXEC CICS
+               RETURN TRANSID('ZIPQ') COMMAREA(WS-MASTER-KEY)
+           END-EXEC
+           GOBACK.
+
+      *    CRMSTR IS KEYED ON EACH RANGE'S LOW BOUND, SO AN EXACT-MATCH
+      *    READ ON THE OPERATOR'S ENTERED ADD-ON ALMOST NEVER HITS.
+      *    BROWSE (GTEQ) TO THE FIRST RANGE WHOSE LOW BOUND IS AT OR
+      *    ABOVE THE ENTERED ADD-ON; IF THAT RANGE DOESN'T START
+      *    EXACTLY ON IT, STEP BACK ONE RECORD TO THE RANGE WHOSE LOW
+      *    BOUND IS BELOW IT -- THAT IS THE CANDIDATE RANGE THAT MAY
+      *    CONTAIN THE ENTERED ADD-ON.  0110 THEN CONFIRMS IT DOES.
+      *
+      *    STARTBR GTEQ ITSELF RETURNS NOTFND WHENEVER NO KEY IN
+      *    CRMSTR IS >= THE ENTERED ONE -- I.E. THE ENTERED ADD-ON
+      *    FALLS ABOVE EVERY RANGE'S LOW BOUND (IT MAY STILL BE
+      *    WITHIN THE HIGHEST RANGE).  CICS STILL LEAVES THE BROWSE
+      *    POSITIONED AT THE END OF THE FILE WHEN STARTBR RETURNS
+      *    NOTFND, SO READPREV CAN STILL RETURN THE LAST (HIGHEST-
+      *    KEYED) RECORD.  THE BACKWARD-SEARCH FALLBACK BELOW IS
+      *    THEREFORE DRIVEN UNCONDITIONALLY OFF WHETHER THE CANDIDATE
+      *    RECORD LANDED EXACTLY ON THE ENTERED KEY, NOT OFF STARTBR'S
+      *    OWN RESP -- A STARTBR NOTFND IS TREATED THE SAME AS A
+      *    READNEXT THAT LANDED ON THE WRONG RANGE.
+       0100-LOOKUP-COUNTY.
+           MOVE 'N'                 TO WS-MASTER-FOUND
+           MOVE ZIPCDI              TO WS-KEY-ZIP-CODE CRM-ZIP-CODE
+           IF ADDONI = SPACES OR ADDONI = LOW-VALUE
+               MOVE '0000'           TO WS-KEY-ADD-ON-LOW-NO
+           ELSE
+               MOVE ADDONI            TO WS-KEY-ADD-ON-LOW-NO
+           END-IF
+           MOVE WS-KEY-ADD-ON-LOW-NO TO CRM-ADD-ON-LOW-NO
+           MOVE WS-KEY-ADD-ON-LOW-NO TO WS-REQ-ADD-ON-N
+           EXEC CICS
+               STARTBR FILE('CRMSTR')
+                   RIDFLD(CRM-KEY)
+                   KEYLENGTH(LENGTH OF CRM-KEY)
+                   GTEQ
+                   RESP(WS-RESP)
+           END-EXEC
+           IF WS-RESP = DFHRESP(NORMAL)
+               EXEC CICS
+                   READNEXT FILE('CRMSTR')
+                       INTO(CROSS-REF-MASTER-RECORD)
+                       RIDFLD(CRM-KEY)
+                       KEYLENGTH(LENGTH OF CRM-KEY)
+                       RESP(WS-RESP)
+               END-EXEC
+           END-IF
+           IF WS-RESP = DFHRESP(NORMAL)
+                   AND CRM-ZIP-CODE = WS-KEY-ZIP-CODE
+                   AND CRM-ADD-ON-LOW-NO = WS-KEY-ADD-ON-LOW-NO
+               PERFORM 0110-REPORT-MASTER-MATCH
+           ELSE
+               EXEC CICS
+                   READPREV FILE('CRMSTR')
+                       INTO(CROSS-REF-MASTER-RECORD)
+                       RIDFLD(CRM-KEY)
+                       KEYLENGTH(LENGTH OF CRM-KEY)
+                       RESP(WS-RESP)
+               END-EXEC
+               IF WS-RESP = DFHRESP(NORMAL)
+                   PERFORM 0110-REPORT-MASTER-MATCH
+               END-IF
+           END-IF
+           EXEC CICS
+               ENDBR FILE('CRMSTR')
+           END-EXEC
+           IF NOT MASTER-WAS-FOUND
+               MOVE 'ZIP/ADD-ON NOT FOUND ON CURRENT TAPE' TO MSGO
+           END-IF.
+
+       0110-REPORT-MASTER-MATCH.
+           MOVE CRM-ADD-ON-LOW-NO      TO WS-RANGE-LOW-N
+           MOVE CRM-ADD-ON-HIGH-NO     TO WS-RANGE-HIGH-N
+           IF CRM-ZIP-CODE = WS-KEY-ZIP-CODE
+                   AND WS-REQ-ADD-ON-N >= WS-RANGE-LOW-N
+                   AND WS-REQ-ADD-ON-N <= WS-RANGE-HIGH-N
+               SET MASTER-WAS-FOUND TO TRUE
+               MOVE CRM-STATE-ABBREV   TO STATEO
+               MOVE CRM-COUNTY-NO      TO CNTNOO
+               MOVE CRM-COUNTY-NAME    TO CNTNMO
+           END-IF.
