@@ -0,0 +1,153 @@
+      *================================================================
+      *  ZIPFUPD  --  FIPS CODE MAINTENANCE JOB.  ZIPFIPS ONLY EVER
+      *                ADDS SKELETON ROWS TO THE FIPS MASTER FILE WITH
+      *                THE FIPS STATE/COUNTY CODE LEFT BLANK, SINCE
+      *                THOSE CODES HAVE TO BE RESEARCHED BY HAND
+      *                AGAINST THE FEDERAL REFERENCE TABLE.  THIS JOB
+      *                READS A TRANSACTION FILE OF RESEARCHED
+      *                STATE-ABBREV/COUNTY-NO TO FIPS STATE/COUNTY
+      *                CODE ASSIGNMENTS AND REWRITES THEM INTO THE
+      *                FIPS MASTER FILE, FLIPPING THE MAPPED SWITCH TO
+      *                ASSIGNED.  A TRANSACTION FOR A COMBINATION NOT
+      *                ALREADY ON THE MASTER FILE (I.E. ZIPFIPS HAS
+      *                NOT YET SEEN IT ON A CROSS-REFERENCE TAPE) IS
+      *                REJECTED TO THE REPORT RATHER THAN BLINDLY
+      *                ADDING A NEW MASTER ROW.
+      *================================================================
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ZIPFUPD.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FIPS-UPDATE-FILE ASSIGN TO "FIPSUPD"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-UPDATE-STATUS.
+
+           SELECT FIPS-MASTER-FILE ASSIGN TO "FIPSMSTR"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS FIPS-KEY
+               FILE STATUS IS WS-FIPS-STATUS.
+
+           SELECT FIPS-UPDATE-REPORT-FILE ASSIGN TO "FIPURPT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-RPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  FIPS-UPDATE-FILE.
+           COPY "zipfupd.cpy".
+
+       FD  FIPS-MASTER-FILE.
+           COPY "zipfips.cpy".
+
+       FD  FIPS-UPDATE-REPORT-FILE.
+       01  RPT-LINE                            PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-UPDATE-STATUS                    PIC X(02).
+           88  UPDATE-OK                       VALUE '00'.
+           88  UPDATE-EOF                       VALUE '10'.
+
+       01  WS-FIPS-STATUS                      PIC X(02).
+           88  FIPS-OK                         VALUE '00'.
+           88  FIPS-NOT-FOUND                  VALUE '23' '35'.
+
+       01  WS-RPT-STATUS                       PIC X(02).
+
+       01  WS-COUNTERS.
+           05  WS-TRANSACTIONS-READ            PIC 9(09) VALUE ZERO.
+           05  WS-CODES-ASSIGNED               PIC 9(09) VALUE ZERO.
+           05  WS-TRANSACTIONS-REJECTED         PIC 9(09) VALUE ZERO.
+
+       01  WS-REPORT-LINE.
+           05  FILLER                          PIC X(01)  VALUE SPACE.
+           05  WS-RPT-STATE-ABBREV              PIC X(02).
+           05  FILLER                          PIC X(01)  VALUE SPACE.
+           05  WS-RPT-COUNTY-NO                 PIC X(03).
+           05  FILLER                          PIC X(03)  VALUE SPACE.
+           05  WS-RPT-REASON                   PIC X(60).
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 0100-INITIALIZE
+           PERFORM 0200-PROCESS-UPDATES UNTIL UPDATE-EOF
+           PERFORM 0900-TERMINATE
+           STOP RUN.
+
+       0100-INITIALIZE.
+           OPEN INPUT FIPS-UPDATE-FILE
+           OPEN I-O FIPS-MASTER-FILE
+           OPEN OUTPUT FIPS-UPDATE-REPORT-FILE
+           MOVE 'FIPS CODE ASSIGNMENT REPORT' TO RPT-LINE
+           WRITE RPT-LINE
+           PERFORM 0110-READ-UPDATE.
+
+       0110-READ-UPDATE.
+           READ FIPS-UPDATE-FILE
+               AT END
+                   SET UPDATE-EOF TO TRUE
+           END-READ
+           IF NOT UPDATE-EOF
+               ADD 1 TO WS-TRANSACTIONS-READ
+           END-IF.
+
+       0200-PROCESS-UPDATES.
+           PERFORM 0210-ASSIGN-FIPS-CODE
+           PERFORM 0110-READ-UPDATE.
+
+       0210-ASSIGN-FIPS-CODE.
+           MOVE FIPU-STATE-ABBREV     TO FIPS-STATE-ABBREV
+           MOVE FIPU-COUNTY-NO        TO FIPS-COUNTY-NO
+           READ FIPS-MASTER-FILE
+               INVALID KEY
+                   MOVE FIPU-STATE-ABBREV TO WS-RPT-STATE-ABBREV
+                   MOVE FIPU-COUNTY-NO    TO WS-RPT-COUNTY-NO
+                   MOVE
+                    'COUNTY NOT ON FIPS MASTER FILE - RUN ZIPFIPS FIRST'
+                       TO WS-RPT-REASON
+                   PERFORM 0220-WRITE-REPORT-LINE
+                   ADD 1 TO WS-TRANSACTIONS-REJECTED
+               NOT INVALID KEY
+                   MOVE FIPU-STATE-CODE   TO FIPS-STATE-CODE
+                   MOVE FIPU-COUNTY-CODE  TO FIPS-COUNTY-CODE
+                   SET FIPS-CODE-ASSIGNED TO TRUE
+                   REWRITE FIPS-MASTER-RECORD
+                   MOVE FIPU-STATE-ABBREV TO WS-RPT-STATE-ABBREV
+                   MOVE FIPU-COUNTY-NO    TO WS-RPT-COUNTY-NO
+                   MOVE 'FIPS CODE ASSIGNED'
+                       TO WS-RPT-REASON
+                   PERFORM 0220-WRITE-REPORT-LINE
+                   ADD 1 TO WS-CODES-ASSIGNED
+           END-READ.
+
+       0220-WRITE-REPORT-LINE.
+           MOVE SPACES TO RPT-LINE
+           MOVE WS-REPORT-LINE TO RPT-LINE
+           WRITE RPT-LINE.
+
+       0900-TERMINATE.
+           MOVE SPACES TO RPT-LINE
+           WRITE RPT-LINE
+           MOVE SPACES TO RPT-LINE
+           STRING 'TOTAL TRANSACTIONS READ : ' WS-TRANSACTIONS-READ
+               DELIMITED BY SIZE INTO RPT-LINE
+           WRITE RPT-LINE
+           MOVE SPACES TO RPT-LINE
+           STRING 'FIPS CODES ASSIGNED     : ' WS-CODES-ASSIGNED
+               DELIMITED BY SIZE INTO RPT-LINE
+           WRITE RPT-LINE
+           MOVE SPACES TO RPT-LINE
+           STRING 'TRANSACTIONS REJECTED   : '
+               WS-TRANSACTIONS-REJECTED
+               DELIMITED BY SIZE INTO RPT-LINE
+           WRITE RPT-LINE
+           CLOSE FIPS-UPDATE-FILE
+           CLOSE FIPS-MASTER-FILE
+           CLOSE FIPS-UPDATE-REPORT-FILE
+           DISPLAY 'ZIPFUPD: TRANSACTIONS READ   = '
+               WS-TRANSACTIONS-READ
+           DISPLAY 'ZIPFUPD: CODES ASSIGNED      = '
+               WS-CODES-ASSIGNED
+           DISPLAY 'ZIPFUPD: TRANSACTIONS REJECTED = '
+               WS-TRANSACTIONS-REJECTED.
