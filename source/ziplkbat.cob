@@ -0,0 +1,156 @@
+      *================================================================
+      *  ZIPLKBAT --  BATCH DRIVER FOR THE ZIPLKUP SUBPROGRAM.  READS
+      *                A FILE OF ZIP-CODE/ADD-ON/STREET-NO LOOKUP
+      *                REQUESTS (FOR EXAMPLE, A NIGHTLY BATCH OF
+      *                ADDRESSES FROM NEW-ACCOUNT SETUP THAT NEED A
+      *                COUNTY ASSIGNED WITHOUT GOING THROUGH THE
+      *                ONLINE INQUIRY SCREEN ONE AT A TIME) AND CALLS
+      *                ZIPLKUP FOR EACH ONE, WRITING THE RESOLVED
+      *                STATE-ABBREV/COUNTY-NO/COUNTY-NAME OR A
+      *                "NOT FOUND" LINE TO THE REPORT.
+      *================================================================
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ZIPLKBAT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LOOKUP-REQUEST-FILE ASSIGN TO "ZIPLKIN"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-REQUEST-STATUS.
+
+           SELECT LOOKUP-REPORT-FILE ASSIGN TO "ZIPLKOUT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-RPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  LOOKUP-REQUEST-FILE.
+           COPY "ziplkin.cpy".
+
+       FD  LOOKUP-REPORT-FILE.
+       01  RPT-LINE                            PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-REQUEST-STATUS                   PIC X(02).
+           88  REQUEST-OK                      VALUE '00'.
+           88  REQUEST-EOF                      VALUE '10'.
+
+       01  WS-RPT-STATUS                       PIC X(02).
+
+       01  WS-COUNTERS.
+           05  WS-REQUESTS-READ                PIC 9(09) VALUE ZERO.
+           05  WS-REQUESTS-FOUND               PIC 9(09) VALUE ZERO.
+           05  WS-REQUESTS-NOT-FOUND            PIC 9(09) VALUE ZERO.
+
+      *    MATCHES THE LKUP-REQUEST/LKUP-RESPONSE LAYOUT IN ZIPLKUP'S
+      *    LINKAGE SECTION (THAT PROGRAM HAS NO SHARED COPYBOOK FOR
+      *    ITS CALL INTERFACE, SO EVERY CALLER BUILDS ITS OWN COPY).
+       01  WS-LKUP-REQUEST.
+           05  WS-LKUP-ZIP-CODE                PIC X(05).
+           05  WS-LKUP-ADD-ON-LOW-NO.
+               10  WS-LKUP-LOW-SECTOR-NO        PIC X(02).
+               10  WS-LKUP-LOW-SEGMENT-NO        PIC X(02).
+           05  WS-LKUP-STREET-NO               PIC 9(05).
+
+       01  WS-LKUP-RESPONSE.
+           05  WS-LKUP-STATE-ABBREV             PIC X(02).
+           05  WS-LKUP-COUNTY-NO                PIC X(03).
+           05  WS-LKUP-COUNTY-NAME              PIC X(25).
+           05  WS-LKUP-SPLIT-APPLIED             PIC X(01).
+               88  WS-LKUP-SPLIT-WAS-APPLIED      VALUE 'Y'.
+           05  WS-LKUP-FOUND                    PIC X(01).
+               88  WS-LKUP-WAS-FOUND              VALUE 'Y'.
+
+       01  WS-REPORT-LINE.
+           05  FILLER                          PIC X(01)  VALUE SPACE.
+           05  WS-RPT-ZIP-CODE                 PIC X(05).
+           05  FILLER                          PIC X(01)  VALUE SPACE.
+           05  WS-RPT-ADD-ON-LOW-NO             PIC X(04).
+           05  FILLER                          PIC X(01)  VALUE SPACE.
+           05  WS-RPT-STREET-NO                PIC 9(05).
+           05  FILLER                          PIC X(02)  VALUE SPACE.
+           05  WS-RPT-RESULT                   PIC X(55).
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 0100-INITIALIZE
+           PERFORM 0200-PROCESS-REQUESTS UNTIL REQUEST-EOF
+           PERFORM 0900-TERMINATE
+           STOP RUN.
+
+       0100-INITIALIZE.
+           OPEN INPUT LOOKUP-REQUEST-FILE
+           OPEN OUTPUT LOOKUP-REPORT-FILE
+           MOVE 'ZIP/COUNTY LOOKUP BATCH REPORT' TO RPT-LINE
+           WRITE RPT-LINE
+           PERFORM 0110-READ-REQUEST.
+
+       0110-READ-REQUEST.
+           READ LOOKUP-REQUEST-FILE
+               AT END
+                   SET REQUEST-EOF TO TRUE
+           END-READ
+           IF NOT REQUEST-EOF
+               ADD 1 TO WS-REQUESTS-READ
+           END-IF.
+
+       0200-PROCESS-REQUESTS.
+           PERFORM 0210-CALL-ZIPLKUP
+           PERFORM 0110-READ-REQUEST.
+
+       0210-CALL-ZIPLKUP.
+           MOVE SPACES              TO WS-LKUP-RESPONSE
+           MOVE LKIN-ZIP-CODE        TO WS-LKUP-ZIP-CODE
+           MOVE LKIN-LOW-SECTOR-NO    TO WS-LKUP-LOW-SECTOR-NO
+           MOVE LKIN-LOW-SEGMENT-NO   TO WS-LKUP-LOW-SEGMENT-NO
+           MOVE LKIN-STREET-NO       TO WS-LKUP-STREET-NO
+           CALL "ZIPLKUP" USING WS-LKUP-REQUEST WS-LKUP-RESPONSE
+           IF WS-LKUP-WAS-FOUND
+               PERFORM 0220-REPORT-FOUND
+               ADD 1 TO WS-REQUESTS-FOUND
+           ELSE
+               PERFORM 0230-REPORT-NOT-FOUND
+               ADD 1 TO WS-REQUESTS-NOT-FOUND
+           END-IF.
+
+       0220-REPORT-FOUND.
+           MOVE SPACES TO WS-REPORT-LINE
+           MOVE LKIN-ZIP-CODE         TO WS-RPT-ZIP-CODE
+           MOVE WS-LKUP-ADD-ON-LOW-NO TO WS-RPT-ADD-ON-LOW-NO
+           MOVE LKIN-STREET-NO        TO WS-RPT-STREET-NO
+           STRING WS-LKUP-STATE-ABBREV ' ' WS-LKUP-COUNTY-NO ' '
+               WS-LKUP-COUNTY-NAME
+               DELIMITED BY SIZE INTO WS-RPT-RESULT
+           MOVE WS-REPORT-LINE TO RPT-LINE
+           WRITE RPT-LINE.
+
+       0230-REPORT-NOT-FOUND.
+           MOVE SPACES TO WS-REPORT-LINE
+           MOVE LKIN-ZIP-CODE         TO WS-RPT-ZIP-CODE
+           MOVE WS-LKUP-ADD-ON-LOW-NO TO WS-RPT-ADD-ON-LOW-NO
+           MOVE LKIN-STREET-NO        TO WS-RPT-STREET-NO
+           MOVE 'NOT FOUND ON CURRENT TAPE' TO WS-RPT-RESULT
+           MOVE WS-REPORT-LINE TO RPT-LINE
+           WRITE RPT-LINE.
+
+       0900-TERMINATE.
+           MOVE SPACES TO RPT-LINE
+           WRITE RPT-LINE
+           MOVE SPACES TO RPT-LINE
+           STRING 'TOTAL REQUESTS READ : ' WS-REQUESTS-READ
+               DELIMITED BY SIZE INTO RPT-LINE
+           WRITE RPT-LINE
+           MOVE SPACES TO RPT-LINE
+           STRING 'REQUESTS FOUND       : ' WS-REQUESTS-FOUND
+               DELIMITED BY SIZE INTO RPT-LINE
+           WRITE RPT-LINE
+           MOVE SPACES TO RPT-LINE
+           STRING 'REQUESTS NOT FOUND    : ' WS-REQUESTS-NOT-FOUND
+               DELIMITED BY SIZE INTO RPT-LINE
+           WRITE RPT-LINE
+           CLOSE LOOKUP-REQUEST-FILE
+           CLOSE LOOKUP-REPORT-FILE
+           DISPLAY 'ZIPLKBAT: REQUESTS READ     = ' WS-REQUESTS-READ
+           DISPLAY 'ZIPLKBAT: REQUESTS FOUND    = ' WS-REQUESTS-FOUND
+           DISPLAY 'ZIPLKBAT: REQUESTS NOT FOUND = '
+               WS-REQUESTS-NOT-FOUND.
