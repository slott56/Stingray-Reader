@@ -0,0 +1,144 @@
+      *================================================================
+      *  ZIPFIPS  --  MAINTAINS THE STATE/COUNTY-TO-FIPS REFERENCE
+      *                FILE.  SCANS THE LOADED CROSS-REFERENCE MASTER
+      *                AND SPLIT MASTER FILES FOR DISTINCT STATE-
+      *                ABBREV/COUNTY-NO/COUNTY-NAME COMBINATIONS AND
+      *                UPSERTS THEM INTO THE FIPS MASTER FILE, KEYED
+      *                ON STATE-ABBREV + COUNTY-NO.  A COMBINATION
+      *                SEEN FOR THE FIRST TIME IS ADDED WITH ITS FIPS
+      *                STATE/COUNTY CODE LEFT BLANK AND FLAGGED
+      *                NOT-ASSIGNED, AND IS LISTED ON THE RUN REPORT
+      *                SO SOMEONE CAN RESEARCH AND KEY IN THE REAL
+      *                FIPS CODES; A COMBINATION ALREADY ON FILE IS
+      *                LEFT UNTOUCHED SO A PREVIOUSLY-ASSIGNED FIPS
+      *                CODE IS NEVER OVERWRITTEN BY THIS JOB.
+      *================================================================
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ZIPFIPS.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CR-MASTER-FILE ASSIGN TO "CRMSTR"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS CRM-KEY
+               FILE STATUS IS WS-MSTR-STATUS.
+
+           SELECT CR-SPLIT-FILE ASSIGN TO "CRSPLIT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS SPLM-KEY
+               FILE STATUS IS WS-SPLIT-STATUS.
+
+           SELECT FIPS-MASTER-FILE ASSIGN TO "FIPSMSTR"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS FIPS-KEY
+               FILE STATUS IS WS-FIPS-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CR-MASTER-FILE.
+           COPY "zipmstr.cpy".
+
+       FD  CR-SPLIT-FILE.
+           COPY "zipsplt.cpy".
+
+       FD  FIPS-MASTER-FILE.
+           COPY "zipfips.cpy".
+
+       WORKING-STORAGE SECTION.
+       01  WS-MSTR-STATUS                      PIC X(02).
+           88  MSTR-OK                         VALUE '00'.
+           88  MSTR-EOF                        VALUE '10'.
+
+       01  WS-SPLIT-STATUS                     PIC X(02).
+           88  SPLIT-OK                        VALUE '00'.
+           88  SPLIT-EOF                       VALUE '10'.
+
+       01  WS-FIPS-STATUS                      PIC X(02).
+           88  FIPS-OK                         VALUE '00'.
+           88  FIPS-NOT-FOUND                  VALUE '23' '35'.
+
+       01  WS-COUNTERS.
+           05  WS-MASTER-RECORDS-READ          PIC 9(09) VALUE ZERO.
+           05  WS-SPLIT-RECORDS-READ           PIC 9(09) VALUE ZERO.
+           05  WS-COUNTIES-ADDED                PIC 9(09) VALUE ZERO.
+           05  WS-COUNTIES-ALREADY-MAPPED       PIC 9(09) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 0100-INITIALIZE
+           PERFORM 0200-PROCESS-MASTER UNTIL MSTR-EOF
+           PERFORM 0300-PROCESS-SPLIT UNTIL SPLIT-EOF
+           PERFORM 0900-TERMINATE
+           STOP RUN.
+
+       0100-INITIALIZE.
+           OPEN INPUT CR-MASTER-FILE
+           OPEN INPUT CR-SPLIT-FILE
+           OPEN I-O FIPS-MASTER-FILE
+           IF FIPS-NOT-FOUND
+               OPEN OUTPUT FIPS-MASTER-FILE
+           END-IF.
+
+       0200-PROCESS-MASTER.
+           READ CR-MASTER-FILE NEXT RECORD
+               AT END
+                   SET MSTR-EOF TO TRUE
+               NOT AT END
+                   ADD 1 TO WS-MASTER-RECORDS-READ
+                   PERFORM 0400-UPSERT-FIPS-FROM-MASTER
+           END-READ.
+
+       0300-PROCESS-SPLIT.
+           READ CR-SPLIT-FILE NEXT RECORD
+               AT END
+                   SET SPLIT-EOF TO TRUE
+               NOT AT END
+                   ADD 1 TO WS-SPLIT-RECORDS-READ
+                   PERFORM 0410-UPSERT-FIPS-FROM-SPLIT
+           END-READ.
+
+       0400-UPSERT-FIPS-FROM-MASTER.
+           MOVE CRM-STATE-ABBREV  TO FIPS-STATE-ABBREV
+           MOVE CRM-COUNTY-NO     TO FIPS-COUNTY-NO
+           MOVE CRM-COUNTY-NAME   TO FIPS-COUNTY-NAME
+           PERFORM 0420-UPSERT-FIPS-RECORD.
+
+       0410-UPSERT-FIPS-FROM-SPLIT.
+           MOVE SPLM-STATE-ABBREV TO FIPS-STATE-ABBREV
+           MOVE SPLM-COUNTY-NO    TO FIPS-COUNTY-NO
+           MOVE SPLM-COUNTY-NAME  TO FIPS-COUNTY-NAME
+           PERFORM 0420-UPSERT-FIPS-RECORD.
+
+      *    FIPS-KEY/FIPS-COUNTY-NAME ARE ALREADY MOVED IN BY THE
+      *    CALLER; READ THE EXISTING RECORD BY KEY TO SEE WHETHER THIS
+      *    COMBINATION IS ALREADY MAPPED BEFORE DECIDING WHAT TO WRITE.
+       0420-UPSERT-FIPS-RECORD.
+           READ FIPS-MASTER-FILE
+               INVALID KEY
+                   MOVE SPACES          TO FIPS-STATE-CODE
+                                           FIPS-COUNTY-CODE
+                   SET FIPS-CODE-NOT-ASSIGNED TO TRUE
+                   WRITE FIPS-MASTER-RECORD
+                   ADD 1 TO WS-COUNTIES-ADDED
+                   DISPLAY 'ZIPFIPS: NEW COUNTY NEEDS FIPS CODE - '
+                       FIPS-STATE-ABBREV '/' FIPS-COUNTY-NO '/'
+                       FIPS-COUNTY-NAME
+               NOT INVALID KEY
+                   ADD 1 TO WS-COUNTIES-ALREADY-MAPPED
+           END-READ.
+
+       0900-TERMINATE.
+           CLOSE CR-MASTER-FILE
+           CLOSE CR-SPLIT-FILE
+           CLOSE FIPS-MASTER-FILE
+           DISPLAY 'ZIPFIPS: MASTER RECORDS READ      = '
+               WS-MASTER-RECORDS-READ
+           DISPLAY 'ZIPFIPS: SPLIT RECORDS READ       = '
+               WS-SPLIT-RECORDS-READ
+           DISPLAY 'ZIPFIPS: NEW COUNTIES ADDED       = '
+               WS-COUNTIES-ADDED
+           DISPLAY 'ZIPFIPS: COUNTIES ALREADY MAPPED  = '
+               WS-COUNTIES-ALREADY-MAPPED.
