@@ -0,0 +1,384 @@
+      *================================================================
+      *  ZIPLOAD  --  ONE-TIME / MONTHLY LOAD OF THE COUNTY
+      *                CROSS-REFERENCE TAPE INTO A KEYED (KSDS) MASTER
+      *                FILE, KEYED ON ZIP-CODE + ZIP-ADD-ON-LOW-NO, SO
+      *                DOWNSTREAM TAX/BILLING JOBS CAN DO A DIRECT READ
+      *                INSTEAD OF RESCANNING THE FLAT TAPE.
+      *================================================================
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ZIPLOAD.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CR-TAPE-FILE ASSIGN TO "CRTAPE"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-TAPE-STATUS.
+
+           SELECT CR-MASTER-FILE ASSIGN TO "CRMSTR"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS CRM-KEY
+               FILE STATUS IS WS-MSTR-STATUS.
+
+           SELECT CR-CONTROL-FILE ASSIGN TO "CRCTL"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CTL-STATUS.
+
+           SELECT CR-CHECKPOINT-FILE ASSIGN TO "CRCKPT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CKPT-STATUS.
+
+           SELECT CR-SPLIT-FILE ASSIGN TO "CRSPLIT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS SPLM-KEY
+               FILE STATUS IS WS-SPLIT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CR-TAPE-FILE
+           RECORD CONTAINS 53 TO 54 CHARACTERS.
+           COPY "zipcty.cob".
+
+       FD  CR-MASTER-FILE.
+           COPY "zipmstr.cpy".
+
+       FD  CR-SPLIT-FILE.
+           COPY "zipsplt.cpy".
+
+       FD  CR-CONTROL-FILE.
+           COPY "zipctl.cpy".
+
+       FD  CR-CHECKPOINT-FILE.
+           COPY "zipckpt.cpy".
+
+       WORKING-STORAGE SECTION.
+       01  WS-TAPE-STATUS                      PIC X(02).
+           88  TAPE-OK                         VALUE '00'.
+           88  TAPE-EOF                        VALUE '10'.
+
+       01  WS-MSTR-STATUS                      PIC X(02).
+           88  MSTR-OK                         VALUE '00'.
+
+       01  WS-SPLIT-STATUS                     PIC X(02).
+           88  SPLIT-OK                        VALUE '00'.
+
+       01  WS-CTL-STATUS                       PIC X(02).
+           88  CTL-OK                          VALUE '00'.
+           88  CTL-NOT-FOUND                   VALUE '35'.
+
+       01  WS-CKPT-STATUS                      PIC X(02).
+           88  CKPT-OK                         VALUE '00'.
+           88  CKPT-NOT-FOUND                  VALUE '35'.
+
+       01  WS-COUNTERS.
+           05  WS-RECORDS-READ                 PIC 9(09) VALUE ZERO.
+           05  WS-RECORDS-LOADED               PIC 9(09) VALUE ZERO.
+           05  WS-SPLIT-RECORDS-LOADED          PIC 9(09) VALUE ZERO.
+           05  WS-SINCE-LAST-CKPT               PIC 9(09) VALUE ZERO.
+           05  WS-RESTART-SKIP-COUNT            PIC 9(09) VALUE ZERO.
+           05  WS-EXPECTED-RECORD-COUNT         PIC 9(09) VALUE ZERO.
+           05  WS-ACTUAL-RECORD-COUNT           PIC 9(09) VALUE ZERO.
+
+       01  WS-CKPT-INTERVAL                    PIC 9(09) VALUE 1000.
+
+       01  WS-SWITCHES.
+           05  WS-PRIOR-TAPE-FOUND             PIC X(01) VALUE 'N'.
+               88  PRIOR-TAPE-FOUND             VALUE 'Y'.
+           05  WS-RESTART-MODE                 PIC X(01) VALUE 'N'.
+               88  RESTART-MODE                 VALUE 'Y'.
+
+       01  WS-CURRENT-DATE                     PIC X(08).
+
+       01  WS-CONTROL-WORK.
+           05  WS-SAVED-CONTROL-RECORD.
+               10  WS-SAVED-YEAR               PIC X(02).
+               10  WS-SAVED-MONTH               PIC X(02).
+               10  WS-SAVED-SEQUENCE-NO         PIC X(03).
+           05  WS-OLD-YEAR-MONTH-N              PIC 9(04).
+           05  WS-NEW-YEAR-MONTH-N              PIC 9(04).
+           05  WS-OLD-SEQUENCE-N                PIC 9(03).
+           05  WS-NEW-SEQUENCE-N                PIC 9(03).
+
+      *    THE TAPE FD HAS ONE RECORD AREA SHARED BY THE HEADER, DETAIL
+      *    AND SPLIT RECORD LAYOUTS.  ONCE THE MAIN LOOP STARTS READING
+      *    DETAIL/SPLIT RECORDS, THE HEADER'S FIELDS NO LONGER HOLD
+      *    HEADER DATA, SO THE HEADER VALUES NEEDED LATER IN THE RUN
+      *    (FOR THE CHECKPOINT AND CONTROL RECORDS) ARE SAVED HERE THE
+      *    SAME WAY WS-EXPECTED-RECORD-COUNT ALREADY IS.
+       01  WS-HEADER-SAVE.
+           05  WS-HEADER-YEAR                   PIC X(02).
+           05  WS-HEADER-MONTH                  PIC X(02).
+           05  WS-HEADER-SEQUENCE-NO             PIC X(03).
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 0100-INITIALIZE
+           PERFORM 0200-PROCESS-TAPE UNTIL TAPE-EOF
+           PERFORM 0900-TERMINATE
+           STOP RUN.
+
+       0100-INITIALIZE.
+           PERFORM 0105-LOAD-PRIOR-CONTROL
+           OPEN INPUT CR-TAPE-FILE
+           PERFORM 0110-READ-TAPE
+           PERFORM 0120-VALIDATE-HEADER
+           PERFORM 0130-CHECK-FOR-RESTART
+           IF RESTART-MODE
+               OPEN I-O CR-MASTER-FILE
+               OPEN I-O CR-SPLIT-FILE
+           ELSE
+               OPEN OUTPUT CR-MASTER-FILE
+               OPEN OUTPUT CR-SPLIT-FILE
+           END-IF
+           PERFORM 0140-SKIP-TO-FIRST-RECORD.
+
+       0105-LOAD-PRIOR-CONTROL.
+           OPEN INPUT CR-CONTROL-FILE
+           IF CTL-NOT-FOUND
+               DISPLAY 'ZIPLOAD: NO PRIOR CONTROL RECORD - '
+                   'FIRST LOAD, HEADER SEQUENCE NOT CHECKED'
+           ELSE
+               READ CR-CONTROL-FILE
+                   AT END
+                       DISPLAY 'ZIPLOAD: CONTROL FILE EMPTY - '
+                           'FIRST LOAD, HEADER SEQUENCE NOT CHECKED'
+                   NOT AT END
+                       SET PRIOR-TAPE-FOUND TO TRUE
+                       MOVE CTL-FILE-VERSION-YEAR  TO WS-SAVED-YEAR
+                       MOVE CTL-FILE-VERSION-MONTH TO WS-SAVED-MONTH
+                       MOVE CTL-TAPE-SEQUENCE-NO   TO
+                                                  WS-SAVED-SEQUENCE-NO
+               END-READ
+               CLOSE CR-CONTROL-FILE
+           END-IF.
+
+       0110-READ-TAPE.
+           READ CR-TAPE-FILE
+               AT END
+                   SET TAPE-EOF TO TRUE
+           END-READ
+           IF NOT TAPE-EOF
+               ADD 1 TO WS-RECORDS-READ
+           END-IF.
+
+       0120-VALIDATE-HEADER.
+           MOVE EXPECTED-RECORD-COUNT TO WS-EXPECTED-RECORD-COUNT
+           MOVE FILE-VERSION-YEAR     TO WS-HEADER-YEAR
+           MOVE FILE-VERSION-MONTH    TO WS-HEADER-MONTH
+           MOVE TAPE-SEQUENCE-NO      TO WS-HEADER-SEQUENCE-NO
+           IF NOT PRIOR-TAPE-FOUND
+               EXIT PARAGRAPH
+           END-IF
+           MOVE WS-SAVED-YEAR                    TO WS-OLD-YEAR-MONTH-N
+               (1:2)
+           MOVE WS-SAVED-MONTH                   TO WS-OLD-YEAR-MONTH-N
+               (3:2)
+           MOVE FILE-VERSION-YEAR                TO WS-NEW-YEAR-MONTH-N
+               (1:2)
+           MOVE FILE-VERSION-MONTH               TO WS-NEW-YEAR-MONTH-N
+               (3:2)
+           MOVE WS-SAVED-SEQUENCE-NO             TO WS-OLD-SEQUENCE-N
+           MOVE TAPE-SEQUENCE-NO                 TO WS-NEW-SEQUENCE-N
+           IF WS-NEW-YEAR-MONTH-N < WS-OLD-YEAR-MONTH-N
+               DISPLAY 'ZIPLOAD: ABEND - TAPE VERSION '
+                   FILE-VERSION-YEAR '/' FILE-VERSION-MONTH
+                   ' IS OLDER THAN LAST LOADED VERSION '
+                   WS-SAVED-YEAR '/' WS-SAVED-MONTH
+               PERFORM 0950-ABEND
+           END-IF
+           IF WS-NEW-YEAR-MONTH-N = WS-OLD-YEAR-MONTH-N
+                   AND WS-NEW-SEQUENCE-N NOT > WS-OLD-SEQUENCE-N
+               DISPLAY 'ZIPLOAD: ABEND - STALE TAPE REPROCESSED, '
+                   'SEQUENCE ' TAPE-SEQUENCE-NO ' NOT GREATER THAN '
+                   'LAST LOADED SEQUENCE ' WS-SAVED-SEQUENCE-NO
+               PERFORM 0950-ABEND
+           END-IF
+           IF WS-NEW-YEAR-MONTH-N = WS-OLD-YEAR-MONTH-N
+                   AND WS-NEW-SEQUENCE-N NOT = WS-OLD-SEQUENCE-N + 1
+               DISPLAY 'ZIPLOAD: ABEND - TAPE SEQUENCE GAP, LAST '
+                   'LOADED ' WS-SAVED-SEQUENCE-NO ' THIS TAPE '
+                   TAPE-SEQUENCE-NO
+               PERFORM 0950-ABEND
+           END-IF.
+
+       0130-CHECK-FOR-RESTART.
+           OPEN INPUT CR-CHECKPOINT-FILE
+           IF NOT CKPT-NOT-FOUND
+               READ CR-CHECKPOINT-FILE
+                   NOT AT END
+                       IF CKPT-TAPE-SEQUENCE-NO = WS-HEADER-SEQUENCE-NO
+                           SET RESTART-MODE TO TRUE
+                           MOVE CKPT-RELATIVE-RECORD-NO TO
+                                                  WS-RESTART-SKIP-COUNT
+                           MOVE CKPT-RECORDS-LOADED TO
+                                                  WS-RECORDS-LOADED
+                           MOVE CKPT-SPLIT-RECORDS-LOADED
+                                             TO WS-SPLIT-RECORDS-LOADED
+                           DISPLAY 'ZIPLOAD: RESTARTING AT RECORD '
+                               WS-RESTART-SKIP-COUNT
+                               ' FOR TAPE SEQUENCE '
+                               WS-HEADER-SEQUENCE-NO
+                       END-IF
+               END-READ
+               CLOSE CR-CHECKPOINT-FILE
+           END-IF.
+
+      *    THE HEADER RECORD WAS READ BY ITSELF IN 0100-INITIALIZE AND
+      *    IS NEVER PROCESSED AS A DATA RECORD, SO THE BUFFER MUST BE
+      *    ADVANCED PAST IT BEFORE THE MAIN LOOP STARTS.  ON A NORMAL
+      *    (NON-RESTART) LOAD, WS-RESTART-SKIP-COUNT IS ZERO, SO THE
+      *    FINAL READ BELOW IS THE ONLY ONE THAT RUNS AND IT FETCHES
+      *    DATA RECORD 1.  ON A RESTART, WS-RESTART-SKIP-COUNT IS THE
+      *    NUMBER OF DATA RECORDS ALREADY LOADED BEFORE THE CHECKPOINT
+      *    (SEE THE COMMENT ON 0240-WRITE-CHECKPOINT); THE LOOP BELOW
+      *    RE-READS AND DISCARDS EXACTLY THOSE ALREADY-LOADED RECORDS,
+      *    AND THE FINAL READ THEN FETCHES THE FIRST UNPROCESSED ONE.
+       0140-SKIP-TO-FIRST-RECORD.
+           PERFORM WS-RESTART-SKIP-COUNT TIMES
+               PERFORM 0110-READ-TAPE
+           END-PERFORM
+           PERFORM 0110-READ-TAPE.
+
+       0200-PROCESS-TAPE.
+           IF CRTT-RECORD-TYPE = 'S'
+               PERFORM 0215-LOAD-SPLIT-RECORD
+           ELSE
+               PERFORM 0210-LOAD-DETAIL-RECORD
+           END-IF
+           IF WS-SINCE-LAST-CKPT >= WS-CKPT-INTERVAL
+               PERFORM 0240-WRITE-CHECKPOINT
+           END-IF
+           PERFORM 0110-READ-TAPE.
+
+       0210-LOAD-DETAIL-RECORD.
+           MOVE ZIP-CODE                         TO CRM-ZIP-CODE
+           MOVE ZIP-SECTOR-NO OF ZIP-ADD-ON-LOW-NO
+                                                  TO CRM-LOW-SECTOR-NO
+           MOVE ZIP-SEGMENT-NO OF ZIP-ADD-ON-LOW-NO
+                                                  TO CRM-LOW-SEGMENT-NO
+           MOVE UPDATE-KEY-NO                    TO CRM-UPDATE-KEY-NO
+           MOVE ZIP-SECTOR-NO OF ZIP-ADD-ON-HIGH-NO
+                                                  TO CRM-HIGH-SECTOR-NO
+           MOVE ZIP-SEGMENT-NO OF ZIP-ADD-ON-HIGH-NO
+                                                  TO CRM-HIGH-SEGMENT-NO
+           MOVE STATE-ABBREV                     TO CRM-STATE-ABBREV
+           MOVE COUNTY-NO                        TO CRM-COUNTY-NO
+           MOVE COUNTY-NAME                      TO CRM-COUNTY-NAME
+           WRITE CROSS-REF-MASTER-RECORD
+               INVALID KEY
+                   DISPLAY 'ZIPLOAD: DUPLICATE KEY, ZIP=' ZIP-CODE
+                       ' RANGE=' ZIP-ADD-ON-LOW-NO
+               NOT INVALID KEY
+                   ADD 1 TO WS-RECORDS-LOADED
+                   ADD 1 TO WS-SINCE-LAST-CKPT
+           END-WRITE.
+
+       0215-LOAD-SPLIT-RECORD.
+           MOVE SPLIT-ZIP-CODE                   TO SPLM-ZIP-CODE
+           MOVE ZIP-SECTOR-NO OF SPLIT-ADD-ON-LOW-NO
+                                                  TO SPLM-LOW-SECTOR-NO
+           MOVE ZIP-SEGMENT-NO OF SPLIT-ADD-ON-LOW-NO
+                                                  TO SPLM-LOW-SEGMENT-NO
+           MOVE SPLIT-STREET-LOW-NO              TO SPLM-STREET-LOW-NO
+           MOVE ZIP-SECTOR-NO OF SPLIT-ADD-ON-HIGH-NO
+                                                  TO SPLM-HIGH-SECTOR-NO
+           MOVE ZIP-SEGMENT-NO OF SPLIT-ADD-ON-HIGH-NO
+                                                 TO SPLM-HIGH-SEGMENT-NO
+           MOVE SPLIT-STREET-HIGH-NO             TO SPLM-STREET-HIGH-NO
+           MOVE SPLIT-STATE-ABBREV                TO SPLM-STATE-ABBREV
+           MOVE SPLIT-COUNTY-NO                  TO SPLM-COUNTY-NO
+           MOVE SPLIT-COUNTY-NAME                TO SPLM-COUNTY-NAME
+           WRITE SPLIT-MASTER-RECORD
+               INVALID KEY
+                   DISPLAY 'ZIPLOAD: DUPLICATE SPLIT KEY, ZIP='
+                       SPLIT-ZIP-CODE ' RANGE=' SPLIT-ADD-ON-LOW-NO
+               NOT INVALID KEY
+                   ADD 1 TO WS-SPLIT-RECORDS-LOADED
+                   ADD 1 TO WS-SINCE-LAST-CKPT
+           END-WRITE.
+
+      *    CKPT-RELATIVE-RECORD-NO IS THE NUMBER OF DATA RECORDS
+      *    ACTUALLY CONSUMED FROM THE TAPE SO FAR (WS-RECORDS-READ
+      *    LESS THE ONE HEADER RECORD) -- NOT WS-RECORDS-LOADED, WHICH
+      *    ONLY COUNTS SUCCESSFULLY-WRITTEN DETAIL RECORDS AND SO
+      *    UNDERCOUNTS WHENEVER THE TAPE HAS SPLIT RECORDS OR A
+      *    DUPLICATE-KEY REJECT.  A RESTART MUST SKIP EXACTLY AS MANY
+      *    RECORDS AS WERE READ, REGARDLESS OF HOW MANY OF THEM WERE
+      *    ACTUALLY LOADED.
+       0240-WRITE-CHECKPOINT.
+           MOVE ZERO TO WS-SINCE-LAST-CKPT
+           OPEN OUTPUT CR-CHECKPOINT-FILE
+           MOVE WS-HEADER-SEQUENCE-NO TO CKPT-TAPE-SEQUENCE-NO
+           COMPUTE CKPT-RELATIVE-RECORD-NO = WS-RECORDS-READ - 1
+           MOVE WS-RECORDS-LOADED    TO CKPT-RECORDS-LOADED
+           MOVE WS-SPLIT-RECORDS-LOADED TO CKPT-SPLIT-RECORDS-LOADED
+           MOVE FUNCTION CURRENT-DATE (1:14) TO CKPT-TIMESTAMP
+           WRITE CROSS-REF-CHECKPOINT-RECORD
+           CLOSE CR-CHECKPOINT-FILE.
+
+       0900-TERMINATE.
+           CLOSE CR-TAPE-FILE
+           CLOSE CR-MASTER-FILE
+           CLOSE CR-SPLIT-FILE
+           PERFORM 0930-VALIDATE-RECORD-COUNT
+           PERFORM 0910-SAVE-CONTROL-RECORD
+           PERFORM 0920-CLEAR-CHECKPOINT
+           DISPLAY 'ZIPLOAD: RECORDS READ   = ' WS-RECORDS-READ
+           DISPLAY 'ZIPLOAD: RECORDS LOADED = ' WS-RECORDS-LOADED
+           DISPLAY 'ZIPLOAD: SPLITS LOADED  = '
+               WS-SPLIT-RECORDS-LOADED.
+
+       0910-SAVE-CONTROL-RECORD.
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
+           OPEN OUTPUT CR-CONTROL-FILE
+           MOVE WS-HEADER-YEAR       TO CTL-FILE-VERSION-YEAR
+           MOVE WS-HEADER-MONTH      TO CTL-FILE-VERSION-MONTH
+           MOVE WS-HEADER-SEQUENCE-NO TO CTL-TAPE-SEQUENCE-NO
+           MOVE WS-CURRENT-DATE      TO CTL-LAST-LOAD-DATE
+           WRITE CROSS-REF-CONTROL-RECORD
+           CLOSE CR-CONTROL-FILE.
+
+      *    LOAD COMPLETED SUCCESSFULLY - CLEAR THE CHECKPOINT SO A
+      *    RE-RUN OF THIS TAPE SEQUENCE STARTS FROM RECORD ONE RATHER
+      *    THAN A STALE MID-RUN POSITION.
+       0920-CLEAR-CHECKPOINT.
+           OPEN OUTPUT CR-CHECKPOINT-FILE
+           CLOSE CR-CHECKPOINT-FILE.
+
+      *    COMPARES THE NUMBER OF DATA RECORDS ACTUALLY READ FROM THE
+      *    TAPE (WS-RECORDS-READ LESS THE ONE HEADER RECORD) AGAINST
+      *    THE VENDOR'S EXPECTED-RECORD-COUNT FROM THE HEADER, SO A
+      *    TAPE TRUNCATED OR OVER-RUN IN TRANSIT IS CAUGHT EVEN IF
+      *    EVERY INDIVIDUAL RECORD ON IT LOOKED VALID.  A COUNT OF
+      *    ZERO MEANS THE VENDOR DID NOT POPULATE THE FIELD (OLDER
+      *    TAPE LAYOUT), SO THE CHECK IS SKIPPED RATHER THAN FLAGGING
+      *    EVERY TAPE AS SHORT.  THIS RUNS FROM 0900-TERMINATE *BEFORE*
+      *    0910-SAVE-CONTROL-RECORD/0920-CLEAR-CHECKPOINT, AND ABENDS
+      *    RATHER THAN JUST WARNING, SO A TRUNCATED/OVER-RUN TAPE NEVER
+      *    GETS COMMITTED AS THE LAST-SUCCESSFULLY-LOADED TAPE -- THE
+      *    CHECKPOINT IS LEFT IN PLACE SO THE SAME TAPE SEQUENCE CAN BE
+      *    RE-RUN (AND RESTARTED PARTWAY THROUGH) ONCE CORRECTED.
+       0930-VALIDATE-RECORD-COUNT.
+           IF WS-EXPECTED-RECORD-COUNT = ZERO
+               EXIT PARAGRAPH
+           END-IF
+           COMPUTE WS-ACTUAL-RECORD-COUNT = WS-RECORDS-READ - 1
+           IF WS-ACTUAL-RECORD-COUNT NOT = WS-EXPECTED-RECORD-COUNT
+               DISPLAY 'ZIPLOAD: ABEND - RECORD COUNT MISMATCH, '
+                   'EXPECTED ' WS-EXPECTED-RECORD-COUNT ' ACTUAL '
+                   WS-ACTUAL-RECORD-COUNT
+               DISPLAY 'ZIPLOAD: RECORDS READ   = ' WS-RECORDS-READ
+               DISPLAY 'ZIPLOAD: RECORDS LOADED = ' WS-RECORDS-LOADED
+               DISPLAY 'ZIPLOAD: SPLITS LOADED  = '
+                   WS-SPLIT-RECORDS-LOADED
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+      *    CALLED ONLY FROM 0120-VALIDATE-HEADER, BEFORE CR-MASTER-FILE
+      *    IS OPENED, SO ONLY THE TAPE NEEDS TO BE CLOSED HERE.
+       0950-ABEND.
+           MOVE 16 TO RETURN-CODE
+           CLOSE CR-TAPE-FILE
+           STOP RUN.
