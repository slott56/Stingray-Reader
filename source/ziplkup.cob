@@ -0,0 +1,178 @@
+      *================================================================
+      *  ZIPLKUP  --  CALLED SUBPROGRAM.  GIVEN A ZIP-CODE, ZIP+4
+      *                ADD-ON RANGE AND AN OPTIONAL STREET NUMBER,
+      *                RETURNS THE STATE-ABBREV/COUNTY-NO/COUNTY-NAME
+      *                FROM THE KEYED CROSS-REFERENCE MASTER FILE.  IF
+      *                THE RANGE IS ONE OF THE SPLIT RANGES THAT
+      *                STRADDLES A COUNTY BOUNDARY AND A STREET NUMBER
+      *                WAS SUPPLIED, THE SPLIT MASTER FILE IS ALSO
+      *                CONSULTED SO THE CALLER GETS THE SECONDARY
+      *                COUNTY WHEN THE STREET NUMBER FALLS INSIDE THE
+      *                SPLIT SUB-RANGE, RATHER THAN WHICHEVER COUNTY
+      *                HAPPENED TO WIN BY SCAN ORDER.
+      *
+      *                CALL "ZIPLKUP" USING LKUP-REQUEST LKUP-RESPONSE.
+      *================================================================
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ZIPLKUP.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CR-MASTER-FILE ASSIGN TO "CRMSTR"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CRM-KEY
+               FILE STATUS IS WS-MSTR-STATUS.
+
+           SELECT CR-SPLIT-FILE ASSIGN TO "CRSPLIT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS SPLM-KEY
+               FILE STATUS IS WS-SPLIT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CR-MASTER-FILE.
+           COPY "zipmstr.cpy".
+
+       FD  CR-SPLIT-FILE.
+           COPY "zipsplt.cpy".
+
+       WORKING-STORAGE SECTION.
+       01  WS-MSTR-STATUS                      PIC X(02).
+           88  MSTR-OK                         VALUE '00'.
+           88  MSTR-NOT-FOUND                  VALUE '23'.
+
+       01  WS-SPLIT-STATUS                     PIC X(02).
+           88  SPLIT-OK                        VALUE '00'.
+           88  SPLIT-NOT-FOUND                 VALUE '23'.
+
+       01  WS-FILES-OPEN                       PIC X(01) VALUE 'N'.
+           88  FILES-OPEN                      VALUE 'Y'.
+
+       01  WS-SPLIT-SCAN-DONE                  PIC X(01).
+           88  SPLIT-SCAN-DONE                  VALUE 'Y'.
+
+       01  WS-MASTER-SCAN-DONE                 PIC X(01).
+           88  MASTER-SCAN-DONE                 VALUE 'Y'.
+
+      *    CRM-ADD-ON-LOW-NO/HIGH-NO ARE ALPHANUMERIC SECTOR+SEGMENT
+      *    GROUPS; THESE NUMERIC WORKING FIELDS LET THE REQUESTED
+      *    ADD-ON BE COMPARED AGAINST A RANGE'S BOUNDS.
+       01  WS-RANGE-CHECK.
+           05  WS-REQ-ADD-ON-N                 PIC 9(04).
+           05  WS-RANGE-LOW-N                  PIC 9(04).
+           05  WS-RANGE-HIGH-N                 PIC 9(04).
+
+       LINKAGE SECTION.
+       01  LKUP-REQUEST.
+           05  LKUP-ZIP-CODE                   PIC X(05).
+           05  LKUP-ADD-ON-LOW-NO.
+               10  LKUP-LOW-SECTOR-NO          PIC X(02).
+               10  LKUP-LOW-SEGMENT-NO         PIC X(02).
+           05  LKUP-STREET-NO                  PIC 9(05).
+
+       01  LKUP-RESPONSE.
+           05  LKUP-STATE-ABBREV               PIC X(02).
+           05  LKUP-COUNTY-NO                  PIC X(03).
+           05  LKUP-COUNTY-NAME                PIC X(25).
+           05  LKUP-SPLIT-APPLIED               PIC X(01).
+               88  LKUP-SPLIT-WAS-APPLIED        VALUE 'Y'.
+           05  LKUP-FOUND                      PIC X(01).
+               88  LKUP-WAS-FOUND                VALUE 'Y'.
+
+       PROCEDURE DIVISION USING LKUP-REQUEST LKUP-RESPONSE.
+       0000-MAINLINE.
+           PERFORM 0100-ENSURE-FILES-OPEN
+           PERFORM 0200-LOOKUP-MASTER
+           IF LKUP-WAS-FOUND
+               PERFORM 0300-LOOKUP-SPLIT
+           END-IF
+           GOBACK.
+
+       0100-ENSURE-FILES-OPEN.
+           IF NOT FILES-OPEN
+               OPEN INPUT CR-MASTER-FILE
+               OPEN INPUT CR-SPLIT-FILE
+               SET FILES-OPEN TO TRUE
+           END-IF.
+
+      *    CRMSTR IS KEYED ON EACH RANGE'S STARTING (LOW) ADD-ON, BUT
+      *    THE ADD-ON THE CALLER ASKS ABOUT IS AN ARBITRARY ZIP+4
+      *    VALUE THAT CAN FALL ANYWHERE INSIDE A RANGE, NOT JUST ON
+      *    ITS LOW BOUNDARY.  START ... KEY IS NOT GREATER THAN
+      *    POSITIONS TO THE LAST RANGE WHOSE LOW BOUND IS AT OR BELOW
+      *    THE REQUESTED ADD-ON; THE FOLLOWING READ NEXT RETRIEVES
+      *    THAT CANDIDATE RANGE, WHICH 0210 THEN CONFIRMS ACTUALLY
+      *    CONTAINS THE REQUESTED ZIP-CODE AND ADD-ON.
+       0200-LOOKUP-MASTER.
+           MOVE SPACES                     TO LKUP-RESPONSE
+           MOVE LKUP-ZIP-CODE               TO CRM-ZIP-CODE
+           MOVE LKUP-LOW-SECTOR-NO           TO CRM-LOW-SECTOR-NO
+           MOVE LKUP-LOW-SEGMENT-NO          TO CRM-LOW-SEGMENT-NO
+           MOVE LKUP-ADD-ON-LOW-NO           TO WS-REQ-ADD-ON-N
+           START CR-MASTER-FILE KEY IS NOT GREATER THAN CRM-KEY
+               INVALID KEY
+                   CONTINUE
+           END-START
+           IF MSTR-OK
+               READ CR-MASTER-FILE NEXT RECORD
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       PERFORM 0210-EVALUATE-MASTER-RECORD
+               END-READ
+           END-IF.
+
+       0210-EVALUATE-MASTER-RECORD.
+           IF CRM-ZIP-CODE = LKUP-ZIP-CODE
+               MOVE CRM-ADD-ON-LOW-NO      TO WS-RANGE-LOW-N
+               MOVE CRM-ADD-ON-HIGH-NO     TO WS-RANGE-HIGH-N
+               IF WS-REQ-ADD-ON-N >= WS-RANGE-LOW-N
+                       AND WS-REQ-ADD-ON-N <= WS-RANGE-HIGH-N
+                   SET LKUP-WAS-FOUND TO TRUE
+                   MOVE CRM-STATE-ABBREV    TO LKUP-STATE-ABBREV
+                   MOVE CRM-COUNTY-NO       TO LKUP-COUNTY-NO
+                   MOVE CRM-COUNTY-NAME     TO LKUP-COUNTY-NAME
+               END-IF
+           END-IF.
+
+      *    A ZIP+4 RANGE CAN HAVE SEVERAL SPLIT SUB-RANGES, SO THIS
+      *    POSITIONS TO THE FIRST SPLIT RECORD FOR THE KEY AND SCANS
+      *    FORWARD LOOKING FOR THE SUB-RANGE THAT CONTAINS THE
+      *    REQUESTED STREET NUMBER, STOPPING AS SOON AS THE ZIP+4
+      *    PREFIX CHANGES.
+       0300-LOOKUP-SPLIT.
+           MOVE LKUP-ZIP-CODE              TO SPLM-ZIP-CODE
+           MOVE LKUP-LOW-SECTOR-NO          TO SPLM-LOW-SECTOR-NO
+           MOVE LKUP-LOW-SEGMENT-NO         TO SPLM-LOW-SEGMENT-NO
+           MOVE ZERO                       TO SPLM-STREET-LOW-NO
+           SET WS-SPLIT-SCAN-DONE TO 'N'
+           START CR-SPLIT-FILE KEY IS NOT LESS THAN SPLM-KEY
+               INVALID KEY
+                   SET SPLIT-SCAN-DONE TO TRUE
+           END-START
+           PERFORM UNTIL SPLIT-SCAN-DONE
+               READ CR-SPLIT-FILE NEXT RECORD
+                   AT END
+                       SET SPLIT-SCAN-DONE TO TRUE
+                   NOT AT END
+                       PERFORM 0310-EVALUATE-SPLIT-RECORD
+               END-READ
+           END-PERFORM.
+
+       0310-EVALUATE-SPLIT-RECORD.
+           IF SPLM-ZIP-CODE NOT = LKUP-ZIP-CODE
+                   OR SPLM-LOW-SECTOR-NO NOT = LKUP-LOW-SECTOR-NO
+                   OR SPLM-LOW-SEGMENT-NO NOT = LKUP-LOW-SEGMENT-NO
+               SET SPLIT-SCAN-DONE TO TRUE
+           ELSE
+               IF LKUP-STREET-NO >= SPLM-STREET-LOW-NO
+                       AND LKUP-STREET-NO <= SPLM-STREET-HIGH-NO
+                   SET LKUP-SPLIT-WAS-APPLIED TO TRUE
+                   MOVE SPLM-STATE-ABBREV       TO LKUP-STATE-ABBREV
+                   MOVE SPLM-COUNTY-NO          TO LKUP-COUNTY-NO
+                   MOVE SPLM-COUNTY-NAME        TO LKUP-COUNTY-NAME
+                   SET SPLIT-SCAN-DONE TO TRUE
+               END-IF
+           END-IF.
