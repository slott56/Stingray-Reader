@@ -0,0 +1,123 @@
+      *================================================================
+      *  ZIPTAXEX --  EXTRACT/INTERFACE JOB.  READS THE LOADED COUNTY
+      *                CROSS-REFERENCE MASTER FILE (AND THE SPLIT
+      *                MASTER FILE) AND PRODUCES A STATE-ABBREV +
+      *                COUNTY-NO KEYED FEED FILE THE TAX-RATE SYSTEM
+      *                CAN CONSUME DIRECTLY, SO JURISDICTION
+      *                ASSIGNMENT FOR NEW ACCOUNTS STOPS BEING A
+      *                MANUAL, ERROR-PRONE STEP.  MANY ZIP+4 RANGES
+      *                SHARE THE SAME STATE/COUNTY, SO THE FEED FILE
+      *                IS BUILT AS A KEYED FILE AND DUPLICATE WRITES
+      *                ARE SIMPLY DISCARDED VIA THE INVALID KEY
+      *                CONDITION -- THE SAME DEDUPLICATION TECHNIQUE
+      *                USED ELSEWHERE IN THIS SYSTEM.
+      *================================================================
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ZIPTAXEX.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CR-MASTER-FILE ASSIGN TO "CRMSTR"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS CRM-KEY
+               FILE STATUS IS WS-MSTR-STATUS.
+
+           SELECT CR-SPLIT-FILE ASSIGN TO "CRSPLIT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS SPLM-KEY
+               FILE STATUS IS WS-SPLIT-STATUS.
+
+           SELECT TAX-FEED-FILE ASSIGN TO "TAXFEED"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS TAXJ-KEY
+               FILE STATUS IS WS-FEED-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CR-MASTER-FILE.
+           COPY "zipmstr.cpy".
+
+       FD  CR-SPLIT-FILE.
+           COPY "zipsplt.cpy".
+
+       FD  TAX-FEED-FILE.
+           COPY "ziptaxr.cpy".
+
+       WORKING-STORAGE SECTION.
+       01  WS-MSTR-STATUS                      PIC X(02).
+           88  MSTR-OK                         VALUE '00'.
+           88  MSTR-EOF                        VALUE '10'.
+
+       01  WS-SPLIT-STATUS                     PIC X(02).
+           88  SPLIT-OK                        VALUE '00'.
+           88  SPLIT-EOF                        VALUE '10'.
+
+       01  WS-FEED-STATUS                      PIC X(02).
+           88  FEED-OK                         VALUE '00'.
+
+       01  WS-COUNTERS.
+           05  WS-MASTER-RECORDS-READ          PIC 9(09) VALUE ZERO.
+           05  WS-SPLIT-RECORDS-READ           PIC 9(09) VALUE ZERO.
+           05  WS-JURISDICTIONS-WRITTEN        PIC 9(09) VALUE ZERO.
+           05  WS-DUPLICATES-SKIPPED           PIC 9(09) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 0100-INITIALIZE
+           PERFORM 0200-EXTRACT-FROM-MASTER UNTIL MSTR-EOF
+           PERFORM 0300-EXTRACT-FROM-SPLIT UNTIL SPLIT-EOF
+           PERFORM 0900-TERMINATE
+           STOP RUN.
+
+       0100-INITIALIZE.
+           OPEN INPUT CR-MASTER-FILE
+           OPEN INPUT CR-SPLIT-FILE
+           OPEN OUTPUT TAX-FEED-FILE.
+
+       0200-EXTRACT-FROM-MASTER.
+           READ CR-MASTER-FILE NEXT RECORD
+               AT END
+                   SET MSTR-EOF TO TRUE
+               NOT AT END
+                   ADD 1 TO WS-MASTER-RECORDS-READ
+                   MOVE CRM-STATE-ABBREV  TO TAXJ-STATE-ABBREV
+                   MOVE CRM-COUNTY-NO     TO TAXJ-COUNTY-NO
+                   MOVE CRM-COUNTY-NAME   TO TAXJ-COUNTY-NAME
+                   PERFORM 0210-WRITE-JURISDICTION
+           END-READ.
+
+       0300-EXTRACT-FROM-SPLIT.
+           READ CR-SPLIT-FILE NEXT RECORD
+               AT END
+                   SET SPLIT-EOF TO TRUE
+               NOT AT END
+                   ADD 1 TO WS-SPLIT-RECORDS-READ
+                   MOVE SPLM-STATE-ABBREV TO TAXJ-STATE-ABBREV
+                   MOVE SPLM-COUNTY-NO    TO TAXJ-COUNTY-NO
+                   MOVE SPLM-COUNTY-NAME  TO TAXJ-COUNTY-NAME
+                   PERFORM 0210-WRITE-JURISDICTION
+           END-READ.
+
+       0210-WRITE-JURISDICTION.
+           WRITE TAX-JURISDICTION-RECORD
+               INVALID KEY
+                   ADD 1 TO WS-DUPLICATES-SKIPPED
+               NOT INVALID KEY
+                   ADD 1 TO WS-JURISDICTIONS-WRITTEN
+           END-WRITE.
+
+       0900-TERMINATE.
+           CLOSE CR-MASTER-FILE
+           CLOSE CR-SPLIT-FILE
+           CLOSE TAX-FEED-FILE
+           DISPLAY 'ZIPTAXEX: MASTER RECORDS READ  = '
+               WS-MASTER-RECORDS-READ
+           DISPLAY 'ZIPTAXEX: SPLIT RECORDS READ   = '
+               WS-SPLIT-RECORDS-READ
+           DISPLAY 'ZIPTAXEX: JURISDICTIONS WRITTEN = '
+               WS-JURISDICTIONS-WRITTEN
+           DISPLAY 'ZIPTAXEX: DUPLICATES SKIPPED    = '
+               WS-DUPLICATES-SKIPPED.
