@@ -0,0 +1,164 @@
+      *================================================================
+      *  ZIPEXCP  --  EXCEPTION REPORT FOR THE COUNTY CROSS-REFERENCE
+      *                TAPE.  FLAGS ANY RECORD WHOSE ZIP+4 ADD-ON LOW
+      *                RANGE IS NUMERICALLY GREATER THAN ITS HIGH
+      *                RANGE, ANY RECORD WHOSE STATE-ABBREV IS NOT A
+      *                VALID ALPHABETIC ABBREVIATION, AND ANY RECORD
+      *                WITH A BLANK COUNTY-NAME.  LETS THE VENDOR'S
+      *                DATA BE CALLED OUT BEFORE MONTHLY GO-LIVE.
+      *================================================================
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ZIPEXCP.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CR-TAPE-FILE ASSIGN TO "CRTAPE"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-TAPE-STATUS.
+
+           SELECT EXCEPTION-REPORT-FILE ASSIGN TO "EXCPRPT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-RPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CR-TAPE-FILE
+           RECORD CONTAINS 53 TO 54 CHARACTERS.
+           COPY "zipcty.cob".
+
+       FD  EXCEPTION-REPORT-FILE.
+       01  RPT-LINE                            PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-TAPE-STATUS                      PIC X(02).
+           88  TAPE-OK                         VALUE '00'.
+           88  TAPE-EOF                        VALUE '10'.
+
+       01  WS-RPT-STATUS                       PIC X(02).
+
+       01  WS-SWITCHES.
+           05  WS-FIRST-RECORD                 PIC X(01) VALUE 'Y'.
+               88  FIRST-RECORD                 VALUE 'Y'.
+
+       01  WS-COUNTERS.
+           05  WS-RECORDS-READ                 PIC 9(09) VALUE ZERO.
+           05  WS-DATA-RECORDS-READ            PIC 9(09) VALUE ZERO.
+           05  WS-EXCEPTION-COUNT              PIC 9(09) VALUE ZERO.
+
+       01  WS-RANGE-CHECK.
+           05  WS-LOW-RANGE-N                  PIC 9(04).
+           05  WS-HIGH-RANGE-N                 PIC 9(04).
+
+       01  WS-REPORT-LINE.
+           05  FILLER                          PIC X(01)  VALUE SPACE.
+           05  WS-RPT-ZIP-CODE                 PIC X(05).
+           05  FILLER                          PIC X(03)  VALUE SPACE.
+           05  WS-RPT-REASON                   PIC X(60).
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 0100-INITIALIZE
+           PERFORM 0200-PROCESS-TAPE UNTIL TAPE-EOF
+           PERFORM 0900-TERMINATE
+           STOP RUN.
+
+       0100-INITIALIZE.
+           OPEN INPUT CR-TAPE-FILE
+           OPEN OUTPUT EXCEPTION-REPORT-FILE
+           MOVE 'COUNTY CROSS-REFERENCE EXCEPTION REPORT' TO RPT-LINE
+           WRITE RPT-LINE
+           PERFORM 0110-READ-TAPE.
+
+       0110-READ-TAPE.
+           READ CR-TAPE-FILE
+               AT END
+                   SET TAPE-EOF TO TRUE
+           END-READ
+           IF NOT TAPE-EOF
+               ADD 1 TO WS-RECORDS-READ
+           END-IF.
+
+       0200-PROCESS-TAPE.
+           IF FIRST-RECORD
+               SET WS-FIRST-RECORD TO 'N'
+           ELSE
+               IF CRTT-RECORD-TYPE = 'S'
+                   PERFORM 0211-CHECK-SPLIT-RECORD
+               ELSE
+                   PERFORM 0210-CHECK-RECORD
+               END-IF
+           END-IF
+           PERFORM 0110-READ-TAPE.
+
+       0210-CHECK-RECORD.
+           MOVE ZIP-CODE                         TO WS-RPT-ZIP-CODE
+           MOVE ZIP-ADD-ON-LOW-NO               TO WS-LOW-RANGE-N
+           MOVE ZIP-ADD-ON-HIGH-NO               TO WS-HIGH-RANGE-N
+           IF WS-LOW-RANGE-N > WS-HIGH-RANGE-N
+               MOVE 'ADD-ON LOW RANGE GREATER THAN HIGH RANGE'
+                   TO WS-RPT-REASON
+               PERFORM 0220-WRITE-EXCEPTION
+           END-IF
+           IF STATE-ABBREV NOT ALPHABETIC-UPPER
+                   OR STATE-ABBREV = SPACES
+               MOVE 'INVALID (NON-ALPHABETIC OR BLANK) STATE-ABBREV'
+                   TO WS-RPT-REASON
+               PERFORM 0220-WRITE-EXCEPTION
+           END-IF
+           IF COUNTY-NAME = SPACES
+               MOVE 'BLANK COUNTY-NAME' TO WS-RPT-REASON
+               PERFORM 0220-WRITE-EXCEPTION
+           END-IF.
+
+      *    SAME CHECKS AS 0210-CHECK-RECORD, APPLIED TO A SUBORDINATE
+      *    SPLIT-RANGE RECORD (CRTT-RECORD-TYPE = 'S') INSTEAD OF A
+      *    BASE DETAIL RECORD -- THE SPLIT RECORD HAS ITS OWN ADD-ON
+      *    RANGE, STATE-ABBREV AND COUNTY-NAME FIELDS AT DIFFERENT
+      *    OFFSETS, SO IT CANNOT BE CHECKED BY 0210 AS IF IT WERE A
+      *    BASE RECORD.
+       0211-CHECK-SPLIT-RECORD.
+           MOVE SPLIT-ZIP-CODE                   TO WS-RPT-ZIP-CODE
+           MOVE SPLIT-ADD-ON-LOW-NO              TO WS-LOW-RANGE-N
+           MOVE SPLIT-ADD-ON-HIGH-NO              TO WS-HIGH-RANGE-N
+           IF WS-LOW-RANGE-N > WS-HIGH-RANGE-N
+               MOVE 'SPLIT ADD-ON LOW RANGE GREATER THAN HIGH RANGE'
+                   TO WS-RPT-REASON
+               PERFORM 0220-WRITE-EXCEPTION
+           END-IF
+           IF SPLIT-STATE-ABBREV NOT ALPHABETIC-UPPER
+                   OR SPLIT-STATE-ABBREV = SPACES
+               MOVE 'INVALID (NON-ALPHABETIC/BLANK) SPLIT-STATE'
+                   TO WS-RPT-REASON
+               PERFORM 0220-WRITE-EXCEPTION
+           END-IF
+           IF SPLIT-COUNTY-NAME = SPACES
+               MOVE 'BLANK SPLIT-COUNTY-NAME' TO WS-RPT-REASON
+               PERFORM 0220-WRITE-EXCEPTION
+           END-IF.
+
+       0220-WRITE-EXCEPTION.
+           MOVE SPACES TO RPT-LINE
+           MOVE WS-REPORT-LINE TO RPT-LINE
+           WRITE RPT-LINE
+           ADD 1 TO WS-EXCEPTION-COUNT.
+
+      *    WS-RECORDS-READ COUNTS EVERY PHYSICAL READ INCLUDING THE
+      *    HEADER RECORD (SEE 0110-READ-TAPE); THE REPORTED TOTAL IS
+      *    THE ACTUAL DATA-RECORD COUNT, SO THE HEADER IS SUBTRACTED
+      *    OUT HERE, MATCHING THE CONVENTION IN ZIPLOAD.COB.
+       0900-TERMINATE.
+           COMPUTE WS-DATA-RECORDS-READ = WS-RECORDS-READ - 1
+           MOVE SPACES TO RPT-LINE
+           WRITE RPT-LINE
+           MOVE SPACES TO RPT-LINE
+           STRING 'TOTAL RECORDS READ: ' WS-DATA-RECORDS-READ
+               DELIMITED BY SIZE INTO RPT-LINE
+           WRITE RPT-LINE
+           MOVE SPACES TO RPT-LINE
+           STRING 'TOTAL EXCEPTIONS  : ' WS-EXCEPTION-COUNT
+               DELIMITED BY SIZE INTO RPT-LINE
+           WRITE RPT-LINE
+           CLOSE CR-TAPE-FILE
+           CLOSE EXCEPTION-REPORT-FILE
+           DISPLAY 'ZIPEXCP: RECORDS READ  = ' WS-DATA-RECORDS-READ
+           DISPLAY 'ZIPEXCP: EXCEPTIONS    = ' WS-EXCEPTION-COUNT.
