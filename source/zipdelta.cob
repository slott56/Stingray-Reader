@@ -0,0 +1,286 @@
+      *================================================================
+      *  ZIPDELTA --  MATCH/MERGE COMPARE OF THIS MONTH'S COUNTY
+      *                CROSS-REFERENCE TAPE AGAINST LAST MONTH'S
+      *                RETAINED COPY, MATCHED ON ZIP-CODE +
+      *                ZIP-ADD-ON-RANGE.  REPORTS COUNTY REASSIGNMENTS,
+      *                ADDED RANGES AND DROPPED RANGES SO A COUNTY
+      *                BOUNDARY CHANGE IS VISIBLE BEFORE IT REACHES
+      *                BILLING.  BOTH INPUT FILES MUST BE IN
+      *                ASCENDING ZIP-CODE / ZIP-ADD-ON-RANGE SEQUENCE,
+      *                THE SAME SEQUENCE THE VENDOR TAPE IS DELIVERED
+      *                IN.
+      *================================================================
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ZIPDELTA.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CURRENT-FILE ASSIGN TO "CRTAPE"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CURR-STATUS.
+
+           SELECT PRIOR-FILE ASSIGN TO "CRPRIOR"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-PRIOR-STATUS.
+
+           SELECT DELTA-REPORT-FILE ASSIGN TO "DELTARPT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-RPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CURRENT-FILE
+           RECORD CONTAINS 53 TO 54 CHARACTERS.
+           COPY "zipcty.cob".
+
+       FD  PRIOR-FILE
+           RECORD CONTAINS 53 TO 54 CHARACTERS.
+           COPY "zipprev.cpy".
+
+       FD  DELTA-REPORT-FILE.
+       01  RPT-LINE                            PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-CURR-STATUS                      PIC X(02).
+           88  CURR-OK                         VALUE '00'.
+           88  CURR-EOF                        VALUE '10'.
+
+       01  WS-PRIOR-STATUS                     PIC X(02).
+           88  PRIOR-OK                        VALUE '00'.
+           88  PRIOR-EOF                       VALUE '10'.
+
+       01  WS-RPT-STATUS                       PIC X(02).
+
+       01  WS-SWITCHES.
+           05  WS-CURR-FIRST                   PIC X(01) VALUE 'Y'.
+               88  CURR-FIRST-REC                VALUE 'Y'.
+           05  WS-PRIOR-FIRST                  PIC X(01) VALUE 'Y'.
+               88  PRIOR-FIRST-REC                VALUE 'Y'.
+           05  WS-CURR-AT-EOF                  PIC X(01) VALUE 'N'.
+               88  CURR-DONE                     VALUE 'Y'.
+           05  WS-PRIOR-AT-EOF                 PIC X(01) VALUE 'N'.
+               88  PRIOR-DONE                     VALUE 'Y'.
+
+       01  WS-COUNTERS.
+           05  WS-ADDED-COUNT                  PIC 9(09) VALUE ZERO.
+           05  WS-DROPPED-COUNT                PIC 9(09) VALUE ZERO.
+           05  WS-REASSIGNED-COUNT             PIC 9(09) VALUE ZERO.
+
+      *    THE COMPARISON KEY INCLUDES THE RECORD-TYPE BYTE AND THE
+      *    SPLIT STREET-LOW-NO (ZERO FOR A BASE RECORD) SO BASE AND
+      *    SPLIT RECORDS FOR THE SAME ZIP-CODE/ADD-ON-RANGE COMPARE
+      *    AND SORT INDEPENDENTLY INSTEAD OF COLLIDING WITH EACH
+      *    OTHER -- THE RECORD-TYPE BYTE IS A DIGIT FOR A BASE RECORD
+      *    (THE FIRST DIGIT OF ZIP-CODE) AND 'S' FOR A SPLIT RECORD,
+      *    SO A BASE RECORD ALWAYS SORTS AHEAD OF ITS OWN SPLITS,
+      *    MATCHING THE VENDOR'S TAPE SEQUENCE.
+       01  WS-CURR-KEY.
+           05  WS-CURR-KEY-ZIP                 PIC X(05).
+           05  WS-CURR-KEY-RANGE                PIC X(08).
+           05  WS-CURR-KEY-TYPE                 PIC X(01).
+           05  WS-CURR-KEY-STREET                PIC 9(05).
+
+       01  WS-PRIOR-KEY.
+           05  WS-PRIOR-KEY-ZIP                 PIC X(05).
+           05  WS-PRIOR-KEY-RANGE                PIC X(08).
+           05  WS-PRIOR-KEY-TYPE                 PIC X(01).
+           05  WS-PRIOR-KEY-STREET                PIC 9(05).
+
+      *    COUNTY FIELDS FOR WHICHEVER RECORD TYPE WAS JUST READ, SO
+      *    0210/0220/0230 CAN COMPARE AND DISPLAY WITHOUT CARING
+      *    WHETHER THE UNDERLYING RECORD WAS A BASE OR SPLIT LAYOUT.
+       01  WS-CURR-EFFECTIVE.
+           05  WS-CURR-EFF-COUNTY-NO            PIC X(03).
+           05  WS-CURR-EFF-COUNTY-NAME          PIC X(25).
+
+       01  WS-PRIOR-EFFECTIVE.
+           05  WS-PRIOR-EFF-COUNTY-NO           PIC X(03).
+           05  WS-PRIOR-EFF-COUNTY-NAME         PIC X(25).
+
+       01  WS-REPORT-LINE.
+           05  FILLER                          PIC X(01)  VALUE SPACE.
+           05  WS-RPT-ACTION                   PIC X(11).
+           05  WS-RPT-ZIP-CODE                 PIC X(05).
+           05  FILLER                          PIC X(01)  VALUE SPACE.
+           05  WS-RPT-RANGE                    PIC X(08).
+           05  FILLER                          PIC X(02)  VALUE SPACE.
+           05  WS-RPT-DETAIL                   PIC X(50).
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 0100-INITIALIZE
+           PERFORM 0200-MATCH-MERGE UNTIL CURR-DONE AND PRIOR-DONE
+           PERFORM 0900-TERMINATE
+           STOP RUN.
+
+       0100-INITIALIZE.
+           OPEN INPUT CURRENT-FILE
+           OPEN INPUT PRIOR-FILE
+           OPEN OUTPUT DELTA-REPORT-FILE
+           MOVE 'COUNTY CROSS-REFERENCE MONTH-OVER-MONTH DELTA REPORT'
+               TO RPT-LINE
+           WRITE RPT-LINE
+           PERFORM 0110-READ-CURRENT
+           PERFORM 0120-READ-PRIOR.
+
+       0110-READ-CURRENT.
+           READ CURRENT-FILE
+               AT END
+                   SET CURR-DONE TO TRUE
+           END-READ
+           IF NOT CURR-DONE
+               IF CURR-FIRST-REC
+                   SET WS-CURR-FIRST TO 'N'
+                   PERFORM 0110-READ-CURRENT
+               ELSE
+                   IF CRTT-RECORD-TYPE = 'S'
+                       MOVE SPLIT-ZIP-CODE       TO WS-CURR-KEY-ZIP
+                       MOVE SPLIT-ADD-ON-RANGE   TO WS-CURR-KEY-RANGE
+                       MOVE 'S'                  TO WS-CURR-KEY-TYPE
+                       MOVE SPLIT-STREET-LOW-NO  TO WS-CURR-KEY-STREET
+                       MOVE SPLIT-COUNTY-NO      TO
+                                                 WS-CURR-EFF-COUNTY-NO
+                       MOVE SPLIT-COUNTY-NAME    TO
+                                                 WS-CURR-EFF-COUNTY-NAME
+                   ELSE
+                       MOVE ZIP-CODE             TO WS-CURR-KEY-ZIP
+                       MOVE ZIP-ADD-ON-RANGE     TO WS-CURR-KEY-RANGE
+                       MOVE CRTT-RECORD-TYPE     TO WS-CURR-KEY-TYPE
+                       MOVE ZERO                 TO WS-CURR-KEY-STREET
+                       MOVE COUNTY-NO            TO
+                                                 WS-CURR-EFF-COUNTY-NO
+                       MOVE COUNTY-NAME          TO
+                                                 WS-CURR-EFF-COUNTY-NAME
+                   END-IF
+               END-IF
+           END-IF.
+
+       0120-READ-PRIOR.
+           READ PRIOR-FILE
+               AT END
+                   SET PRIOR-DONE TO TRUE
+           END-READ
+           IF NOT PRIOR-DONE
+               IF PRIOR-FIRST-REC
+                   SET WS-PRIOR-FIRST TO 'N'
+                   PERFORM 0120-READ-PRIOR
+               ELSE
+                   IF PRIOR-RECORD-TYPE = 'S'
+                       MOVE PRIOR-SPLIT-ZIP-CODE TO WS-PRIOR-KEY-ZIP
+                       MOVE PRIOR-SPLIT-ADD-ON-RANGE TO
+                                                  WS-PRIOR-KEY-RANGE
+                       MOVE 'S'                  TO WS-PRIOR-KEY-TYPE
+                       MOVE PRIOR-SPLIT-STREET-LOW-NO TO
+                                                  WS-PRIOR-KEY-STREET
+                       MOVE PRIOR-SPLIT-COUNTY-NO TO
+                                           WS-PRIOR-EFF-COUNTY-NO
+                       MOVE PRIOR-SPLIT-COUNTY-NAME TO
+                                           WS-PRIOR-EFF-COUNTY-NAME
+                   ELSE
+                       MOVE PRIOR-ZIP-CODE       TO WS-PRIOR-KEY-ZIP
+                       MOVE PRIOR-ZIP-ADD-ON-RANGE TO
+                                                  WS-PRIOR-KEY-RANGE
+                       MOVE PRIOR-RECORD-TYPE    TO WS-PRIOR-KEY-TYPE
+                       MOVE ZERO                 TO WS-PRIOR-KEY-STREET
+                       MOVE PRIOR-COUNTY-NO      TO
+                                           WS-PRIOR-EFF-COUNTY-NO
+                       MOVE PRIOR-COUNTY-NAME    TO
+                                           WS-PRIOR-EFF-COUNTY-NAME
+                   END-IF
+               END-IF
+           END-IF.
+
+       0200-MATCH-MERGE.
+           EVALUATE TRUE
+               WHEN CURR-DONE
+                   PERFORM 0220-REPORT-DROPPED
+                   PERFORM 0120-READ-PRIOR
+               WHEN PRIOR-DONE
+                   PERFORM 0210-REPORT-ADDED
+                   PERFORM 0110-READ-CURRENT
+               WHEN WS-CURR-KEY < WS-PRIOR-KEY
+                   PERFORM 0210-REPORT-ADDED
+                   PERFORM 0110-READ-CURRENT
+               WHEN WS-CURR-KEY > WS-PRIOR-KEY
+                   PERFORM 0220-REPORT-DROPPED
+                   PERFORM 0120-READ-PRIOR
+               WHEN OTHER
+                   PERFORM 0230-COMPARE-COUNTY
+                   PERFORM 0110-READ-CURRENT
+                   PERFORM 0120-READ-PRIOR
+           END-EVALUATE.
+
+       0210-REPORT-ADDED.
+           MOVE SPACES TO WS-REPORT-LINE
+           IF WS-CURR-KEY-TYPE = 'S'
+               MOVE 'ADDED-SPLIT' TO WS-RPT-ACTION
+           ELSE
+               MOVE 'ADDED'      TO WS-RPT-ACTION
+           END-IF
+           MOVE WS-CURR-KEY-ZIP   TO WS-RPT-ZIP-CODE
+           MOVE WS-CURR-KEY-RANGE TO WS-RPT-RANGE
+           STRING 'NEW RANGE, COUNTY ' WS-CURR-EFF-COUNTY-NO ' '
+               WS-CURR-EFF-COUNTY-NAME
+               DELIMITED BY SIZE INTO WS-RPT-DETAIL
+           MOVE WS-REPORT-LINE TO RPT-LINE
+           WRITE RPT-LINE
+           ADD 1 TO WS-ADDED-COUNT.
+
+       0220-REPORT-DROPPED.
+           MOVE SPACES TO WS-REPORT-LINE
+           IF WS-PRIOR-KEY-TYPE = 'S'
+               MOVE 'DROPPED-SPL' TO WS-RPT-ACTION
+           ELSE
+               MOVE 'DROPPED'    TO WS-RPT-ACTION
+           END-IF
+           MOVE WS-PRIOR-KEY-ZIP   TO WS-RPT-ZIP-CODE
+           MOVE WS-PRIOR-KEY-RANGE TO WS-RPT-RANGE
+           STRING 'RANGE NO LONGER ON TAPE, WAS COUNTY '
+               WS-PRIOR-EFF-COUNTY-NO ' ' WS-PRIOR-EFF-COUNTY-NAME
+               DELIMITED BY SIZE INTO WS-RPT-DETAIL
+           MOVE WS-REPORT-LINE TO RPT-LINE
+           WRITE RPT-LINE
+           ADD 1 TO WS-DROPPED-COUNT.
+
+       0230-COMPARE-COUNTY.
+           IF WS-CURR-EFF-COUNTY-NO NOT = WS-PRIOR-EFF-COUNTY-NO
+                   OR WS-CURR-EFF-COUNTY-NAME NOT =
+                                                WS-PRIOR-EFF-COUNTY-NAME
+               MOVE SPACES TO WS-REPORT-LINE
+               IF WS-CURR-KEY-TYPE = 'S'
+                   MOVE 'REASSIGN-SP' TO WS-RPT-ACTION
+               ELSE
+                   MOVE 'REASSIGNED' TO WS-RPT-ACTION
+               END-IF
+               MOVE WS-CURR-KEY-ZIP   TO WS-RPT-ZIP-CODE
+               MOVE WS-CURR-KEY-RANGE TO WS-RPT-RANGE
+               STRING WS-PRIOR-EFF-COUNTY-NO ' '
+                   WS-PRIOR-EFF-COUNTY-NAME ' CHANGED TO '
+                   WS-CURR-EFF-COUNTY-NO ' ' WS-CURR-EFF-COUNTY-NAME
+                   DELIMITED BY SIZE INTO WS-RPT-DETAIL
+               MOVE WS-REPORT-LINE TO RPT-LINE
+               WRITE RPT-LINE
+               ADD 1 TO WS-REASSIGNED-COUNT
+           END-IF.
+
+       0900-TERMINATE.
+           MOVE SPACES TO RPT-LINE
+           WRITE RPT-LINE
+           MOVE SPACES TO RPT-LINE
+           STRING 'ADDED RANGES     : ' WS-ADDED-COUNT
+               DELIMITED BY SIZE INTO RPT-LINE
+           WRITE RPT-LINE
+           MOVE SPACES TO RPT-LINE
+           STRING 'DROPPED RANGES   : ' WS-DROPPED-COUNT
+               DELIMITED BY SIZE INTO RPT-LINE
+           WRITE RPT-LINE
+           MOVE SPACES TO RPT-LINE
+           STRING 'REASSIGNED RANGES: ' WS-REASSIGNED-COUNT
+               DELIMITED BY SIZE INTO RPT-LINE
+           WRITE RPT-LINE
+           CLOSE CURRENT-FILE
+           CLOSE PRIOR-FILE
+           CLOSE DELTA-REPORT-FILE
+           DISPLAY 'ZIPDELTA: ADDED      = ' WS-ADDED-COUNT
+           DISPLAY 'ZIPDELTA: DROPPED    = ' WS-DROPPED-COUNT
+           DISPLAY 'ZIPDELTA: REASSIGNED = ' WS-REASSIGNED-COUNT.
