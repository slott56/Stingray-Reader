@@ -12,10 +12,44 @@
             05   COUNTY-NO                                PIC X(03).
             05   COUNTY-NAME                              PIC X(25).
 
+0.0000 01  COUNTY-CROSS-REFERENCE-TYPE-TEST REDEFINES
+                 COUNTY-CROSS-REFERENCE-RECORD.
+            05   CRTT-RECORD-TYPE                         PIC X(01).
+            05   FILLER                                    PIC X(52).
+
+      *    SUBORDINATE RECORD FOR A ZIP+4 ADD-ON RANGE THAT STRADDLES
+      *    A COUNTY BOUNDARY.  ONE OR MORE OF THESE FOLLOW THE BASE
+      *    COUNTY-CROSS-REFERENCE-RECORD FOR THE SAME ZIP-CODE/
+      *    ZIP-ADD-ON-RANGE WHENEVER THE VENDOR HAS A SECOND COUNTY
+      *    TO REPORT FOR PART OF THAT RANGE.  DISTINGUISHED FROM THE
+      *    BASE RECORD ON THE TAPE BY SPLIT-RECORD-ID = 'S' (THE BASE
+      *    RECORD'S FIRST BYTE IS ALWAYS THE NUMERIC FIRST DIGIT OF
+      *    ZIP-CODE, SO IT CAN NEVER COLLIDE WITH 'S' -- SEE
+      *    CRTT-RECORD-TYPE ABOVE).  THE STREET-LEVEL LOW/HIGH RANGE
+      *    TELLS THE CALLER WHICH PART OF THE PARENT ZIP+4 RANGE
+      *    RESOLVES TO THIS SECONDARY COUNTY.
+0.0000 01  COUNTY-CROSS-REFERENCE-SPLIT-RECORD.
+            05   SPLIT-RECORD-ID                          PIC X(01).
+            05   SPLIT-ZIP-CODE                           PIC X(05).
+            05   SPLIT-ADD-ON-RANGE.
+                 10  SPLIT-ADD-ON-LOW-NO.
+                      15  ZIP-SECTOR-NO                   PIC X(02).
+                      15  ZIP-SEGMENT-NO                  PIC X(02).
+                 10  SPLIT-ADD-ON-HIGH-NO.
+                      15  ZIP-SECTOR-NO                   PIC X(02).
+                      15  ZIP-SEGMENT-NO                  PIC X(02).
+            05   SPLIT-STREET-RANGE.
+                 10  SPLIT-STREET-LOW-NO                  PIC 9(05).
+                 10  SPLIT-STREET-HIGH-NO                 PIC 9(05).
+            05   SPLIT-STATE-ABBREV                        PIC X(02).
+            05   SPLIT-COUNTY-NO                           PIC X(03).
+            05   SPLIT-COUNTY-NAME                         PIC X(25).
+
 0.0000 01  COPYRIGHT-HEADER-RECORD.
             05  FILLER                                     PIC  X(05).
             05  FILE-VERSION-YEAR                          PIC  X(02).
             05  FILE-VERSION-MONTH                         PIC  X(02).
             05  COPYRIGHT-SYMBOL                           PIC  X(11).
             05  TAPE-SEQUENCE-NO                           PIC  X(03).
-            05  FILLER                                     PIC  X(30).
+            05  EXPECTED-RECORD-COUNT                      PIC  9(09).
+            05  FILLER                                     PIC  X(21).
